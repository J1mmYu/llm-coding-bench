@@ -1,60 +1,426 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RLE.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RLE-IN-FILE ASSIGN TO "RLEIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT RLE-OUT-FILE ASSIGN TO "RLEOUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT RLE-CTL-FILE ASSIGN TO "RLECTL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT RLE-RPT-FILE ASSIGN TO "RLERPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT UTIL-AUDIT-FILE ASSIGN TO "UTILAUD"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      *> 1020 matches BIGINT-ADD's BIGOUT LRECL (req 023's nightly job
+      *> stream feeds BIGOUT straight into RLEIN) -- BIGINT-ADD's
+      *> RESULT-DISP can legitimately run up to 1011 digits (the
+      *> product of two 501-digit operands), so a cap below BIGOUT's
+      *> own record length would truncate a legitimate ledger result
+      *> before it ever reaches the VARYING record below.
+       FD  RLE-IN-FILE
+           RECORD IS VARYING FROM 1 TO 1020 DEPENDING ON WS-IN-REC-LEN.
+       01  RLE-IN-REC              PIC X(1020).
+       FD  RLE-OUT-FILE.
+       01  RLE-OUT-REC             PIC X(4100).
+       FD  RLE-CTL-FILE
+           RECORD IS VARYING FROM 1 TO 20 DEPENDING ON WS-CTL-REC-LEN.
+       01  RLE-CTL-REC             PIC X(20).
+       FD  RLE-RPT-FILE.
+       01  RLE-RPT-REC             PIC X(80).
+       FD  UTIL-AUDIT-FILE.
+      *    Shared run-header/detail/trailer layout (request 021),
+      *    appended to the one audit dataset all five utilities share
+      *    (request 024).
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       01  INPUT-LINE         PIC X(1000).
-       01  INPUT-LENGTH       PIC 9999 VALUE 0.
-       01  I                  PIC 9999 VALUE 1.
-       01  J                  PIC 9999 VALUE 1.
-       01  CURRENT-CHAR       PIC X.
-       01  COUNT              PIC 9999 VALUE 0.
-       01  COUNT-STR          PIC Z(3)9.
-       01  OUTPUT-LINE        PIC X(4000).
-       01  OUTPUT-POS         PIC 9999 VALUE 1.
-       
+       01  WS-IN-STATUS            PIC XX.
+       01  WS-OUT-STATUS           PIC XX.
+       01  WS-CTL-STATUS           PIC XX.
+       01  WS-RPT-STATUS           PIC XX.
+       01  WS-AUD-STATUS           PIC XX.
+       01  WS-TIMESTAMP            PIC X(26).
+       01  WS-IN-REC-LEN           PIC 9(4).
+       01  WS-CTL-REC-LEN          PIC 9(4).
+       01  WS-EOF-SW               PIC X VALUE 'N'.
+           88  WS-EOF              VALUE 'Y'.
+
+      *    Mode, selected by the first record of RLECTL.  ENCODE (the
+      *    default when RLECTL is absent) compresses RLEIN line by
+      *    line; DECODE expands a previously-encoded RLEOUT back out.
+       01  WS-MODE                 PIC X(10) VALUE "ENCODE".
+           88  WS-MODE-ENCODE      VALUE "ENCODE".
+           88  WS-MODE-DECODE      VALUE "DECODE".
+
+       01  INPUT-LINE              PIC X(1020).
+       01  INPUT-LENGTH            PIC 9999 VALUE 0.
+       01  OUTPUT-LINE             PIC X(4100).
+       01  WS-OUT-LEN              PIC 9(5).
+
+       01  WS-LINE-NUM             PIC 9(9) VALUE 0.
+       01  WS-LINE-NUM-DISP        PIC ZZZZZZZZ9.
+       01  WS-TOTAL-IN-LEN         PIC 9(9) VALUE 0.
+       01  WS-TOTAL-OUT-LEN        PIC 9(9) VALUE 0.
+       01  WS-BAD-DECODE-COUNT     PIC 9(9) VALUE 0.
+       01  WS-PERCENT              PIC S999 VALUE 0.
+       01  WS-PERCENT-DISP         PIC -(3)9.
+       01  WS-IN-LEN-DISP          PIC ZZZZZZZZ9.
+       01  WS-OUT-LEN-DISP         PIC ZZZZZZZZ9.
+
+      *    Encoding is CHAR COUNT ';' per run.  A CHAR that would be
+      *    read as a digit, the escape marker, or the run terminator
+      *    is preceded by '\' so the count that follows it can never
+      *    be confused with a literal repeated digit -- this is what
+      *    makes decoding the stream unambiguous.
+       01  WS-BAD-TOKEN-SW         PIC X VALUE 'N'.
+           88  WS-BAD-TOKEN        VALUE 'Y'.
+
+      *    Passed to the callable RLE-CALC entry point (request 020),
+      *    which holds the per-line encode/decode transform used by
+      *    ENCODE-ONE-LINE and DECODE-ONE-LINE below.
+       01  LS-CALC-RC              PIC S9(4) COMP-5.
+
+      *    Highest-severity RETURN-CODE seen across the run (request
+      *    022): 8 if any line overran RLE-CALC's output buffer, else
+      *    4 if any line merely failed to decode, else 0.
+       01  WS-WORST-RC             PIC 9(4) VALUE 0.
+
        PROCEDURE DIVISION.
-           ACCEPT INPUT-LINE.
-           
-           INSPECT INPUT-LINE TALLYING INPUT-LENGTH 
-               FOR CHARACTERS BEFORE INITIAL SPACE.
-           
-           IF INPUT-LENGTH = 0
-               INSPECT INPUT-LINE TALLYING INPUT-LENGTH
-                   FOR ALL X'00' TO X'FF'
-               IF INPUT-LENGTH = 0
-                   MOVE 1000 TO INPUT-LENGTH
+       MAIN-LOGIC.
+           PERFORM READ-CONTROL-FILE
+
+           OPEN INPUT RLE-IN-FILE
+           IF WS-IN-STATUS NOT = "00"
+               DISPLAY "RLE: UNABLE TO OPEN RLEIN, STATUS="
+                   WS-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT RLE-OUT-FILE
+           IF WS-MODE-ENCODE
+               OPEN OUTPUT RLE-RPT-FILE
+           END-IF
+
+           OPEN EXTEND UTIL-AUDIT-FILE
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT UTIL-AUDIT-FILE
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ RLE-IN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       ADD 1 TO WS-LINE-NUM
+                       IF WS-MODE-DECODE
+                           PERFORM DECODE-ONE-LINE
+                       ELSE
+                           PERFORM ENCODE-ONE-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE RLE-IN-FILE RLE-OUT-FILE UTIL-AUDIT-FILE
+           IF WS-MODE-ENCODE
+               PERFORM WRITE-TOTAL-STATS-LINE
+               CLOSE RLE-RPT-FILE
+               DISPLAY "RLE: LINES=" WS-LINE-NUM
+                   " INLEN=" WS-TOTAL-IN-LEN
+                   " OUTLEN=" WS-TOTAL-OUT-LEN
+           ELSE
+               DISPLAY "RLE: LINES=" WS-LINE-NUM
+                   " MALFORMED=" WS-BAD-DECODE-COUNT
+           END-IF
+
+           IF WS-WORST-RC > 0
+               MOVE WS-WORST-RC TO RETURN-CODE
+           ELSE
+               IF WS-BAD-DECODE-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+           GOBACK.
+
+       READ-CONTROL-FILE.
+           OPEN INPUT RLE-CTL-FILE
+           IF WS-CTL-STATUS = "00"
+               READ RLE-CTL-FILE
+               IF WS-CTL-STATUS = "00"
+                   MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(RLE-CTL-REC))
+                       TO WS-MODE
                END-IF
+               CLOSE RLE-CTL-FILE
+           END-IF.
+
+       ENCODE-ONE-LINE.
+           MOVE SPACES TO INPUT-LINE
+           MOVE RLE-IN-REC TO INPUT-LINE
+           MOVE WS-IN-REC-LEN TO INPUT-LENGTH
+           MOVE SPACES TO OUTPUT-LINE
+
+           CALL "RLE-CALC" USING 'E' INPUT-LINE INPUT-LENGTH
+               OUTPUT-LINE WS-OUT-LEN WS-BAD-TOKEN-SW LS-CALC-RC
+           END-CALL
+           IF LS-CALC-RC > WS-WORST-RC
+               MOVE LS-CALC-RC TO WS-WORST-RC
+           END-IF
+
+           MOVE SPACES TO RLE-OUT-REC
+           IF WS-OUT-LEN > 0
+               MOVE OUTPUT-LINE(1:WS-OUT-LEN) TO RLE-OUT-REC
+           END-IF
+           WRITE RLE-OUT-REC
+
+           ADD INPUT-LENGTH TO WS-TOTAL-IN-LEN
+           ADD WS-OUT-LEN TO WS-TOTAL-OUT-LEN
+           PERFORM WRITE-PER-LINE-STATS
+           PERFORM WRITE-AUDIT-DETAIL.
+
+       WRITE-PER-LINE-STATS.
+           IF INPUT-LENGTH > 0
+               COMPUTE WS-PERCENT =
+                   ((INPUT-LENGTH - WS-OUT-LEN) * 100) / INPUT-LENGTH
+           ELSE
+               MOVE 0 TO WS-PERCENT
+           END-IF
+           MOVE WS-LINE-NUM TO WS-LINE-NUM-DISP
+           MOVE INPUT-LENGTH TO WS-IN-LEN-DISP
+           MOVE WS-OUT-LEN TO WS-OUT-LEN-DISP
+           MOVE WS-PERCENT TO WS-PERCENT-DISP
+           MOVE SPACES TO RLE-RPT-REC
+           STRING "LINE=" WS-LINE-NUM-DISP
+                  " INLEN=" WS-IN-LEN-DISP
+                  " OUTLEN=" WS-OUT-LEN-DISP
+                  " SAVED-PCT=" WS-PERCENT-DISP
+                  DELIMITED BY SIZE INTO RLE-RPT-REC
+           END-STRING
+           WRITE RLE-RPT-REC.
+
+       WRITE-TOTAL-STATS-LINE.
+           IF WS-TOTAL-IN-LEN > 0
+               COMPUTE WS-PERCENT =
+                   ((WS-TOTAL-IN-LEN - WS-TOTAL-OUT-LEN) * 100)
+                       / WS-TOTAL-IN-LEN
+           ELSE
+               MOVE 0 TO WS-PERCENT
+           END-IF
+           MOVE WS-TOTAL-IN-LEN TO WS-IN-LEN-DISP
+           MOVE WS-TOTAL-OUT-LEN TO WS-OUT-LEN-DISP
+           MOVE WS-PERCENT TO WS-PERCENT-DISP
+           MOVE SPACES TO RLE-RPT-REC
+           STRING "TOTAL    INLEN=" WS-IN-LEN-DISP
+                  " OUTLEN=" WS-OUT-LEN-DISP
+                  " SAVED-PCT=" WS-PERCENT-DISP
+                  DELIMITED BY SIZE INTO RLE-RPT-REC
+           END-STRING
+           WRITE RLE-RPT-REC.
+
+       DECODE-ONE-LINE.
+           MOVE SPACES TO INPUT-LINE
+           MOVE RLE-IN-REC TO INPUT-LINE
+           MOVE WS-IN-REC-LEN TO INPUT-LENGTH
+           MOVE SPACES TO OUTPUT-LINE
+           MOVE 'N' TO WS-BAD-TOKEN-SW
+
+           CALL "RLE-CALC" USING 'D' INPUT-LINE INPUT-LENGTH
+               OUTPUT-LINE WS-OUT-LEN WS-BAD-TOKEN-SW LS-CALC-RC
+           END-CALL
+           IF LS-CALC-RC > WS-WORST-RC
+               MOVE LS-CALC-RC TO WS-WORST-RC
+           END-IF
+
+           IF WS-BAD-TOKEN
+               ADD 1 TO WS-BAD-DECODE-COUNT
+               DISPLAY "RLE: *** ERROR *** LINE " WS-LINE-NUM
+                   " IS NOT VALID RLE-ENCODED DATA"
+           END-IF
+
+           MOVE SPACES TO RLE-OUT-REC
+           IF WS-OUT-LEN > 0
+               MOVE OUTPUT-LINE(1:WS-OUT-LEN) TO RLE-OUT-REC
+           END-IF
+           WRITE RLE-OUT-REC
+           PERFORM WRITE-AUDIT-DETAIL.
+
+      *    One audit detail record per encoded/decoded line (request
+      *    024), onto the same shared dataset SUMN already writes to.
+       WRITE-AUDIT-DETAIL.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE 'D' TO AUD-REC-TYPE
+           MOVE "RLE" TO AUD-PROGRAM-ID
+           MOVE WS-TIMESTAMP(1:8) TO AUD-RUN-DATE
+           MOVE WS-TIMESTAMP(9:6) TO AUD-RUN-TIME
+           MOVE WS-LINE-NUM TO AUD-LINE-NUM
+           MOVE SPACES TO AUD-INPUT-SUMMARY
+           IF WS-MODE-ENCODE
+               STRING "ENCODE INLEN=" INPUT-LENGTH
+                   DELIMITED BY SIZE INTO AUD-INPUT-SUMMARY
+           ELSE
+               STRING "DECODE INLEN=" INPUT-LENGTH
+                   DELIMITED BY SIZE INTO AUD-INPUT-SUMMARY
+           END-IF
+           MOVE SPACES TO AUD-RESULT-SUMMARY
+           IF WS-MODE-DECODE AND WS-BAD-TOKEN
+               MOVE 4 TO AUD-RETURN-CODE
+               MOVE "MALFORMED-ENCODING" TO AUD-RESULT-SUMMARY
+           ELSE
+               MOVE 0 TO AUD-RETURN-CODE
+               STRING "OUTLEN=" WS-OUT-LEN
+                   DELIMITED BY SIZE INTO AUD-RESULT-SUMMARY
+           END-IF
+           WRITE AUDIT-RECORD.
+
+      *    Callable subprogram entry point (request 020). Holds the
+      *    per-line encode/decode transform used by ENCODE-ONE-LINE
+      *    and DECODE-ONE-LINE above, so a future driver program can
+      *    run the same transform on a line it already has in memory
+      *    without going through RLEIN/RLEOUT at all. The main RLE
+      *    program above is a thin wrapper over this entry point for
+      *    standalone batch jobs.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RLE-CALC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  I                       PIC 9999 VALUE 1.
+       01  CURRENT-CHAR            PIC X.
+       01  WS-RUN-COUNT            PIC 9(6) VALUE 0.
+       01  WS-RUN-COUNT-STR        PIC Z(5)9.
+       01  OUTPUT-POS              PIC 9(5) VALUE 1.
+
+       01  WS-DEC-POS              PIC 9(5).
+       01  WS-DEC-CHAR             PIC X.
+       01  WS-DEC-RUN-CHAR         PIC X.
+       01  WS-DEC-COUNT-STR        PIC X(10).
+       01  WS-DEC-COUNT-LEN        PIC 99.
+       01  WS-DEC-COUNT            PIC 9(6).
+       01  WS-DEC-IDX              PIC 9(6).
+
+       LINKAGE SECTION.
+       01  LS-MODE                 PIC X.
+           88  LS-MODE-ENCODE      VALUE 'E'.
+           88  LS-MODE-DECODE      VALUE 'D'.
+       01  LS-INPUT-LINE           PIC X(1020).
+       01  LS-INPUT-LENGTH         PIC 9999.
+       01  LS-OUTPUT-LINE          PIC X(4100).
+       01  LS-OUTPUT-LENGTH        PIC 9(5).
+       01  LS-BAD-TOKEN-SW         PIC X.
+           88  LS-BAD-TOKEN        VALUE 'Y'.
+       01  LS-RETURN-CODE          PIC S9(4) COMP-5.
+
+       PROCEDURE DIVISION USING LS-MODE LS-INPUT-LINE LS-INPUT-LENGTH
+               LS-OUTPUT-LINE LS-OUTPUT-LENGTH LS-BAD-TOKEN-SW
+               LS-RETURN-CODE.
+       CALC-MAIN.
+           MOVE 0 TO LS-RETURN-CODE
+           MOVE 1 TO OUTPUT-POS
+           EVALUATE TRUE
+               WHEN LS-MODE-ENCODE
+                   PERFORM ENCODE-CORE
+               WHEN LS-MODE-DECODE
+                   MOVE 1 TO WS-DEC-POS
+                   PERFORM UNTIL WS-DEC-POS > LS-INPUT-LENGTH
+                           OR LS-BAD-TOKEN
+                       PERFORM DECODE-ONE-TOKEN
+                   END-PERFORM
+               WHEN OTHER
+                   MOVE 16 TO LS-RETURN-CODE
+           END-EVALUATE
+           COMPUTE LS-OUTPUT-LENGTH = OUTPUT-POS - 1
+           GOBACK.
+
+       ENCODE-CORE.
+           IF LS-INPUT-LENGTH > 0
+               MOVE LS-INPUT-LINE(1:1) TO CURRENT-CHAR
+               MOVE 1 TO WS-RUN-COUNT
+               PERFORM VARYING I FROM 2 BY 1
+                       UNTIL I > LS-INPUT-LENGTH
+                   IF LS-INPUT-LINE(I:1) = CURRENT-CHAR
+                       ADD 1 TO WS-RUN-COUNT
+                   ELSE
+                       PERFORM EMIT-RUN
+                       MOVE LS-INPUT-LINE(I:1) TO CURRENT-CHAR
+                       MOVE 1 TO WS-RUN-COUNT
+                   END-IF
+               END-PERFORM
+               PERFORM EMIT-RUN
            END-IF.
-           
-           MOVE INPUT-LINE(1:1) TO CURRENT-CHAR.
-           MOVE 1 TO COUNT.
-           MOVE 2 TO I.
-           
-           PERFORM UNTIL I > INPUT-LENGTH
-               IF INPUT-LINE(I:1) = CURRENT-CHAR
-                   ADD 1 TO COUNT
+
+       EMIT-RUN.
+           IF OUTPUT-POS > 4090
+               MOVE 8 TO LS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF (CURRENT-CHAR >= '0' AND CURRENT-CHAR <= '9')
+              OR CURRENT-CHAR = '\'
+              OR CURRENT-CHAR = ';'
+               STRING '\' CURRENT-CHAR DELIMITED BY SIZE
+                   INTO LS-OUTPUT-LINE WITH POINTER OUTPUT-POS
+           ELSE
+               STRING CURRENT-CHAR DELIMITED BY SIZE
+                   INTO LS-OUTPUT-LINE WITH POINTER OUTPUT-POS
+           END-IF
+           MOVE WS-RUN-COUNT TO WS-RUN-COUNT-STR
+           STRING FUNCTION TRIM(WS-RUN-COUNT-STR) ";" DELIMITED BY SIZE
+               INTO LS-OUTPUT-LINE WITH POINTER OUTPUT-POS.
+
+       DECODE-ONE-TOKEN.
+           MOVE LS-INPUT-LINE(WS-DEC-POS:1) TO WS-DEC-CHAR
+           IF WS-DEC-CHAR = '\'
+               ADD 1 TO WS-DEC-POS
+               IF WS-DEC-POS > LS-INPUT-LENGTH
+                   MOVE 'Y' TO LS-BAD-TOKEN-SW
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE LS-INPUT-LINE(WS-DEC-POS:1) TO WS-DEC-RUN-CHAR
+               ADD 1 TO WS-DEC-POS
+           ELSE
+               MOVE WS-DEC-CHAR TO WS-DEC-RUN-CHAR
+               ADD 1 TO WS-DEC-POS
+           END-IF
+
+           MOVE SPACES TO WS-DEC-COUNT-STR
+           MOVE 0 TO WS-DEC-COUNT-LEN
+           PERFORM UNTIL WS-DEC-POS > LS-INPUT-LENGTH
+                   OR LS-INPUT-LINE(WS-DEC-POS:1) = ';'
+               IF WS-DEC-COUNT-LEN < 10
+                   ADD 1 TO WS-DEC-COUNT-LEN
+                   MOVE LS-INPUT-LINE(WS-DEC-POS:1)
+                       TO WS-DEC-COUNT-STR(WS-DEC-COUNT-LEN:1)
+               END-IF
+               ADD 1 TO WS-DEC-POS
+           END-PERFORM
+
+           IF WS-DEC-POS > LS-INPUT-LENGTH OR WS-DEC-COUNT-LEN = 0
+               MOVE 'Y' TO LS-BAD-TOKEN-SW
+               EXIT PARAGRAPH
+           END-IF
+           ADD 1 TO WS-DEC-POS
+
+           MOVE FUNCTION NUMVAL(WS-DEC-COUNT-STR(1:WS-DEC-COUNT-LEN))
+               TO WS-DEC-COUNT
+           PERFORM VARYING WS-DEC-IDX FROM 1 BY 1
+                   UNTIL WS-DEC-IDX > WS-DEC-COUNT
+               IF OUTPUT-POS <= 4100
+                   STRING WS-DEC-RUN-CHAR DELIMITED BY SIZE
+                       INTO LS-OUTPUT-LINE WITH POINTER OUTPUT-POS
                ELSE
-                   MOVE COUNT TO COUNT-STR
-                   STRING CURRENT-CHAR DELIMITED BY SIZE
-                          FUNCTION TRIM(COUNT-STR) DELIMITED BY SIZE
-                          INTO OUTPUT-LINE
-                          WITH POINTER OUTPUT-POS
-                   END-STRING
-                   MOVE INPUT-LINE(I:1) TO CURRENT-CHAR
-                   MOVE 1 TO COUNT
+                   MOVE 8 TO LS-RETURN-CODE
                END-IF
-               ADD 1 TO I
            END-PERFORM.
-           
-           MOVE COUNT TO COUNT-STR.
-           STRING CURRENT-CHAR DELIMITED BY SIZE
-                  FUNCTION TRIM(COUNT-STR) DELIMITED BY SIZE
-                  INTO OUTPUT-LINE
-                  WITH POINTER OUTPUT-POS
-           END-STRING.
-           
-           SUBTRACT 1 FROM OUTPUT-POS.
-           DISPLAY OUTPUT-LINE(1:OUTPUT-POS).
-           
-           STOP RUN.
+
+       END PROGRAM RLE-CALC.
+       END PROGRAM RLE.
