@@ -0,0 +1,44 @@
+      *>===============================================================
+      *>   AUDITREC -- shared run-header / audit-detail / run-trailer
+      *>   record layout (request 021).  Every one of the five utility
+      *>   programs (SUMN, CSVPARSER, MERGE-INTERVALS, BIGINT-ADD, RLE)
+      *>   builds one of these per event it wants on the record instead
+      *>   of hand-rolling its own STRING'd DISPLAY line, so the audit
+      *>   trail is one consistent, parseable layout across the whole
+      *>   suite.  AUD-REC-TYPE tells a reader which group below is
+      *>   populated for a given record; AUD-DETAIL and AUD-TOTALS
+      *>   REDEFINE the same storage since a record is always exactly
+      *>   one of "a single processed item" or "a run's final counts".
+      *>
+      *>   Comments in this copybook use the *> marker (rather than a
+      *>   bare fixed-format *) so the one copybook COPYs cleanly into
+      *>   both the suite's fixed-format programs and MERGE-INTERVALS'
+      *>   free-format source -- *> is a legal comment indicator under
+      *>   both dialects.
+      *>===============================================================
+       01  AUDIT-RECORD.
+           05  AUD-REC-TYPE            PIC X.
+               88  AUD-TYPE-HEADER     VALUE 'H'.
+               88  AUD-TYPE-DETAIL     VALUE 'D'.
+               88  AUD-TYPE-TRAILER    VALUE 'T'.
+           05  AUD-PROGRAM-ID          PIC X(8).
+           05  AUD-RUN-DATE            PIC X(8).
+           05  AUD-RUN-TIME            PIC X(6).
+           05  AUD-DETAIL.
+               10  AUD-LINE-NUM        PIC 9(9).
+               10  AUD-RETURN-CODE     PIC 9(4).
+               10  AUD-INPUT-SUMMARY   PIC X(60).
+               10  AUD-RESULT-SUMMARY  PIC X(40).
+           05  AUD-TOTALS REDEFINES AUD-DETAIL.
+               10  AUD-TOTAL-COUNT     PIC 9(9).
+               10  AUD-OK-COUNT        PIC 9(9).
+               10  AUD-ERROR-COUNT     PIC 9(9).
+               10  AUD-FINAL-RC        PIC 9(4).
+      *>       AUD-DETAIL (the group this REDEFINES) runs 9+4+60+40=113
+      *>       bytes; the four numeric fields above account for 31 of
+      *>       those, so FILLER must cover the remaining 82 to keep
+      *>       AUD-TOTALS the same size as AUD-DETAIL. A short FILLER
+      *>       here leaves the record's tail outside either group,
+      *>       uninitialized at its WORKING-STORAGE default (binary
+      *>       zero) instead of the spaces the rest of the record uses.
+               10  FILLER              PIC X(82).
