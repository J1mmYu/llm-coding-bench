@@ -0,0 +1,173 @@
+//UTILNITE JOB (ACCT01),'NIGHTLY UTIL SUITE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------*
+//* NIGHTLY BATCH WINDOW FOR THE CONTROL-TOTAL / VALIDATION /
+//* CONSOLIDATION / LEDGER / ARCHIVAL UTILITY SUITE (REQUEST 023).
+//*
+//* STEP ORDER (each step depends on the one before it):
+//*   STEP010  SUMN             control-total check
+//*   STEP020  CSVPARSER        CSV validation
+//*   STEP030  MERGE-INTERVALS  interval consolidation
+//*   STEP040  BIGINT-ADD       extended-precision ledger pass
+//*   STEP050  RLE              archival compression
+//*
+//* The request that asked for this job stream named CSVPARSER's
+//* validated output feeding MERGE-INTERVALS' interval file as the
+//* motivating example of a cross-step dependency, but CSVOUT's
+//* actual record shape (pipe-delimited, arbitrary business fields,
+//* built by WRITE-NORMALIZED-RECORD) and MIVIN's actual expected
+//* shape (exactly two space-delimited numeric tokens per record,
+//* read by PARSE-AVAIL-RECORD) are not the same format -- wiring
+//* CSVOUT straight into MIVIN would feed MERGE-INTERVALS business
+//* data it cannot parse as interval bounds. MIVIN below reads its
+//* own interval-pair dataset instead, the same way every other
+//* step reads its own primary input; the dependency this job
+//* stream actually implements is the *ordering* one (MERGE-
+//* INTERVALS doesn't run until CSVPARSER's validation pass has
+//* cleared, per the COND= chain below), not a literal record-for-
+//* record pipe between the two datasets.
+//*
+//* UTILAUD is the one shared, permanent audit dataset all five
+//* programs append to (request 024) -- every step's UTILAUD DD
+//* points at the same PROD.UTIL.NIGHTLY.AUDIT dataset, DISP=MOD,
+//* so one run produces one interleaved, queryable audit trail
+//* across every control total, validation reject, merge, ledger
+//* calculation and compression this job stream performs.
+//*
+//* PGM= NAMES: two of the five PROGRAM-IDs (MERGE-INTERVALS and
+//* BIGINT-ADD) are longer than the 8-character load-module/PDS
+//* member limit, so the link-edit step that builds this shop's
+//* load library catalogs them under the short alias names below.
+//* SUMN, CSVPARS and RLE are unaliased (CSVPARSER itself is 9
+//* characters, so it gets the same treatment as the other two):
+//*     SUMN              -> SUMN
+//*     CSVPARSER         -> CSVPARS
+//*     MERGE-INTERVALS   -> MRGIVAL
+//*     BIGINT-ADD        -> BIGADD
+//*     RLE               -> RLE
+//*
+//* RETURN-CODE / COND= (request 022 put distinct codes behind
+//* RETURN-CODE on every program in this suite): every STEPnnn and
+//* its CKPnnn checkpoint marker below are bypassed with
+//* COND=(16,GE,<step>) against EVERY STEPnnn that precedes them,
+//* not just the one immediately before. A step that COND= skips is
+//* never actually run, so it reports back RC=0 to JES -- a COND=
+//* naming only the immediate predecessor would see that 0 and run
+//* anyway, silently losing the original failure as soon as it is
+//* more than one hop upstream. This applies just as much to a
+//* CKPnnn marker as to its STEPnnn: if CKPnnn only tested its own
+//* STEPnnn, an upstream failure two or more steps back would leave
+//* STEPnnn correctly skipped but CKPnnn would still see STEPnnn's
+//* skipped RC=0 and write a false "COMPLETE" marker into
+//* UTIL.NIGHTLY.CKPT for a step that never ran -- corrupting the
+//* very checkpoint/restart mechanism this job stream exists to
+//* provide. Testing the whole chain at every step and every
+//* checkpoint keeps a STEP010 failure from letting STEP030/040/050
+//* run against missing or stale input, and from a false downstream
+//* checkpoint marker papering over that the step was skipped.
+//* A reject-only return (4 or 8) does NOT stop the chain -- those
+//* mean some input rows were rejected or an operand overflowed,
+//* and the rest of the run is still good data, so downstream
+//* steps proceed and operations reviews the reject/report
+//* datasets separately.
+//*
+//* CHECKPOINT / RESTART: a CKPnnn step follows every utility
+//* step and appends a one-line completion marker to the
+//* UTIL.NIGHTLY.CKPT dataset (DISP=MOD, so it just grows across
+//* the run). If the job abends or a step's RETURN-CODE stops the
+//* chain, check UTIL.NIGHTLY.CKPT for the last marker written,
+//* fix whatever input caused the failure, and resubmit this same
+//* JCL with the JES RESTART parameter set to the step that
+//* failed, e.g.:
+//*     RESTART=STEP030
+//* on the job card (or via the operator RESTART command). JES
+//* skips every step ahead of the restart point, so a failure in
+//* MERGE-INTERVALS doesn't force SUMN and CSVPARSER to be rerun.
+//*-------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=SUMN
+//SUMNIN   DD DSN=PROD.UTIL.SUMN.CARDS,DISP=SHR
+//UTILAUD  DD DSN=PROD.UTIL.NIGHTLY.AUDIT,DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=136,BLKSIZE=0),
+//            SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//CKP010   EXEC PGM=IEBGENER,COND=(16,GE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+STEP010 SUMN             COMPLETE
+/*
+//SYSUT2   DD DSN=PROD.UTIL.NIGHTLY.CKPT,DISP=MOD,
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0),
+//            SPACE=(TRK,(1,1),RLSE)
+//*
+//STEP020  EXEC PGM=CSVPARS,COND=(16,GE,STEP010)
+//CSVIN    DD DSN=PROD.UTIL.CSV.IN,DISP=SHR
+//CSVOUT   DD DSN=PROD.UTIL.CSV.OUT,DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=10049,BLKSIZE=0),
+//            SPACE=(TRK,(5,5),RLSE)
+//CSVREJ   DD DSN=PROD.UTIL.CSV.REJECTS,DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=1200,BLKSIZE=0),
+//            SPACE=(TRK,(5,5),RLSE)
+//CSVCTL   DD DSN=PROD.UTIL.CSV.CTL,DISP=SHR
+//UTILAUD  DD DSN=PROD.UTIL.NIGHTLY.AUDIT,DISP=MOD
+//CSVRPT   DD SYSOUT=*
+//CKP020   EXEC PGM=IEBGENER,COND=((16,GE,STEP010),(16,GE,STEP020))
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+STEP020 CSVPARSER        COMPLETE
+/*
+//SYSUT2   DD DSN=PROD.UTIL.NIGHTLY.CKPT,DISP=MOD
+//*
+//STEP030  EXEC PGM=MRGIVAL,COND=((16,GE,STEP010),(16,GE,STEP020))
+//MIVIN    DD DSN=PROD.UTIL.MIV.IN,DISP=SHR
+//MIVBLK   DD DSN=PROD.UTIL.MIV.BLACKOUT,DISP=SHR
+//MIVCTL   DD DSN=PROD.UTIL.MIV.CTL,DISP=SHR
+//MIVOUT   DD DSN=PROD.UTIL.MIV.OUT,DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0),
+//            SPACE=(TRK,(5,5),RLSE)
+//UTILAUD  DD DSN=PROD.UTIL.NIGHTLY.AUDIT,DISP=MOD
+//CKP030   EXEC PGM=IEBGENER,COND=((16,GE,STEP010),(16,GE,STEP020),
+//             (16,GE,STEP030))
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+STEP030 MERGE-INTERVALS  COMPLETE
+/*
+//SYSUT2   DD DSN=PROD.UTIL.NIGHTLY.CKPT,DISP=MOD
+//*
+//STEP040  EXEC PGM=BIGADD,COND=((16,GE,STEP010),(16,GE,STEP020),
+//             (16,GE,STEP030))
+//BIGIN    DD DSN=PROD.UTIL.BIG.LEDGER.IN,DISP=SHR
+//BIGOUT   DD DSN=PROD.UTIL.BIG.LEDGER.OUT,DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=1020,BLKSIZE=0),
+//            SPACE=(TRK,(10,10),RLSE)
+//UTILAUD  DD DSN=PROD.UTIL.NIGHTLY.AUDIT,DISP=MOD
+//BIGRPT   DD SYSOUT=*
+//CKP040   EXEC PGM=IEBGENER,COND=((16,GE,STEP010),(16,GE,STEP020),
+//             (16,GE,STEP030),(16,GE,STEP040))
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+STEP040 BIGINT-ADD       COMPLETE
+/*
+//SYSUT2   DD DSN=PROD.UTIL.NIGHTLY.CKPT,DISP=MOD
+//*
+//STEP050  EXEC PGM=RLE,COND=((16,GE,STEP010),(16,GE,STEP020),
+//             (16,GE,STEP030),(16,GE,STEP040))
+//RLEIN    DD DSN=PROD.UTIL.BIG.LEDGER.OUT,DISP=SHR
+//RLEOUT   DD DSN=PROD.UTIL.RLE.ARCHIVE,DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=4100,BLKSIZE=0),
+//            SPACE=(TRK,(10,10),RLSE)
+//RLECTL   DD DSN=PROD.UTIL.RLE.CTL,DISP=SHR
+//UTILAUD  DD DSN=PROD.UTIL.NIGHTLY.AUDIT,DISP=MOD
+//RLERPT   DD SYSOUT=*
+//CKP050   EXEC PGM=IEBGENER,COND=((16,GE,STEP010),(16,GE,STEP020),
+//             (16,GE,STEP030),(16,GE,STEP040),(16,GE,STEP050))
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+STEP050 RLE              COMPLETE -- NIGHTLY RUN COMPLETE
+/*
+//SYSUT2   DD DSN=PROD.UTIL.NIGHTLY.CKPT,DISP=MOD
