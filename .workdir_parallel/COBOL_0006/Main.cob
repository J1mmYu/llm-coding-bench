@@ -1,68 +1,574 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CSVPARSER.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-IN-FILE ASSIGN TO "CSVIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT CSV-OUT-FILE ASSIGN TO "CSVOUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT CSV-REJECT-FILE ASSIGN TO "CSVREJ"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+           SELECT CSV-CTL-FILE ASSIGN TO "CSVCTL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT CSV-REPORT-FILE ASSIGN TO "CSVRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT UTIL-AUDIT-FILE ASSIGN TO "UTILAUD"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CSV-IN-FILE
+           RECORD IS VARYING FROM 1 TO 1000 DEPENDING ON WS-IN-REC-LEN.
+       01  CSV-IN-REC              PIC X(1000).
+       FD  CSV-OUT-FILE.
+      *    Sized to WS-OUT-BUILD's real worst case (see that field's
+      *    comment in WORKING-STORAGE) rather than a round number, so a
+      *    row CSVPARSER already validated never gets truncated here.
+       01  CSV-OUT-REC             PIC X(10049).
+       FD  CSV-REJECT-FILE.
+       01  CSV-REJECT-REC          PIC X(1200).
+       FD  CSV-CTL-FILE
+           RECORD IS VARYING FROM 1 TO 80 DEPENDING ON WS-CTL-REC-LEN.
+       01  CSV-CTL-REC             PIC X(80).
+       FD  CSV-REPORT-FILE.
+       01  CSV-REPORT-REC          PIC X(80).
+       FD  UTIL-AUDIT-FILE.
+      *    Shared run-header/detail/trailer layout (request 021),
+      *    appended to the one audit dataset all five utilities share
+      *    (request 024).
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       01  CSV-LINE            PIC X(1000).
-       01  LINE-LENGTH         PIC 9999 VALUE 0.
-       01  CURRENT-POS         PIC 9999 VALUE 1.
-       01  FIELD-COUNT         PIC 9999 VALUE 0.
-       01  IN-QUOTES           PIC 9 VALUE 0.
-       01  CURRENT-CHAR        PIC X.
-       01  NEXT-CHAR           PIC X.
-       01  FIELD-COUNT-DISP    PIC Z(4).
-       
+       01  WS-IN-STATUS            PIC XX.
+       01  WS-OUT-STATUS           PIC XX.
+       01  WS-REJ-STATUS           PIC XX.
+       01  WS-CTL-STATUS           PIC XX.
+       01  WS-RPT-STATUS           PIC XX.
+       01  WS-AUD-STATUS           PIC XX.
+       01  WS-TIMESTAMP            PIC X(26).
+       01  WS-EOF-SW               PIC X VALUE 'N'.
+           88  WS-EOF              VALUE 'Y'.
+       01  WS-IN-REC-LEN           PIC 9(4).
+       01  WS-CTL-REC-LEN          PIC 9(4).
+
+       01  WS-LINE-NUM             PIC 9(9) VALUE 0.
+       01  WS-GOOD-COUNT           PIC 9(9) VALUE 0.
+       01  WS-REJECT-COUNT         PIC 9(9) VALUE 0.
+
+      *    Expected column count for this run.  0 means "not yet
+      *    established" -- the first successfully parsed row sets it
+      *    (acting as an implied header template) unless CSVCTL
+      *    supplies an explicit value.
+       01  WS-EXPECTED-COUNT       PIC 9999 VALUE 0.
+       01  WS-REJECT-REASON        PIC X(30).
+
+       01  CSV-LINE                PIC X(9100).
+       01  LINE-LENGTH             PIC 9999 VALUE 0.
+       01  FIELD-COUNT             PIC 9999 VALUE 0.
+       01  IN-QUOTES                PIC 9 VALUE 0.
+       01  FIELD-COUNT-DISP        PIC Z(4).
+       01  WS-BAD-ROW-SW           PIC X VALUE 'N'.
+           88  WS-BAD-ROW          VALUE 'Y'.
+
+      *    A quoted field is allowed to contain embedded line breaks;
+      *    when the quote-aware scan reaches end-of-line still inside
+      *    quotes, up to WS-MAX-CONT more physical records are read and
+      *    appended to CSV-LINE (joined by LF-CHAR) before the row is
+      *    given up as a genuine unterminated quote.
+       01  LF-CHAR                 PIC X VALUE X'0A'.
+       01  WS-CONT-COUNT           PIC 99 VALUE 0.
+       01  WS-MAX-CONT             PIC 99 VALUE 8.
+       01  WS-APPEND-POS           PIC 9999.
+
+       01  MAX-FIELDS              PIC 9(4) VALUE 50.
+       01  CSV-FIELDS.
+           05  CSV-FIELD OCCURS 50 TIMES PIC X(100).
+       01  WS-DISP-FIELD-NUM       PIC 9(4).
+
+       01  WS-LINE-NUM-DISP        PIC ZZZZZZZZ9.
+      *    Real worst case, not a convenient round number: up to
+      *    MAX-FIELDS (50) fields, each escaped to as much as 200 chars
+      *    (every one of a 100-char CSV-FIELD's characters an embedded
+      *    LF, doubled by ESCAPE-FIELD-FOR-OUTPUT -- see WS-ESC-FIELD
+      *    below), joined by 49 single-character "|" delimiters:
+      *    50 * 200 + 49 = 10049. A row CSVPARSER already validated as
+      *    within MAX-FIELDS/MAX-FIELD-LEN must not be truncated on the
+      *    way back out.
+       01  WS-OUT-BUILD            PIC X(10049).
+       01  WS-OUT-POINTER          PIC 9(5).
+
+      *    When a normalized field carries an embedded line break, the
+      *    output build below renders it as the two-character sequence
+      *    \n rather than a raw LF, so CSVOUT keeps one physical line
+      *    per logical record.
+       01  WS-ESC-FIELD            PIC X(210).
+       01  WS-ESC-LEN              PIC 999.
+       01  WS-ESC-SRC-POS          PIC 999.
+       01  WS-TRIMMED-FIELD        PIC X(100).
+       01  WS-TRIMMED-LEN          PIC 999.
+
+       01  WS-REJ-POINTER          PIC 9(4).
+       01  WS-DUMP-SRC-LIMIT       PIC 9(4) VALUE 500.
+       01  WS-DUMP-ACTUAL-LIMIT    PIC 9(4).
+       01  WS-DUMP-LINE            PIC X(1010).
+       01  WS-DUMP-LEN             PIC 9(4).
+       01  WS-DUMP-SRC-POS         PIC 9(4).
+
+      *    Field delimiter, normally a comma.  CSVCTL's optional second
+      *    record may override it to run this same scanner against
+      *    pipe- or tab-delimited interface files: PIPE, TAB, or a
+      *    literal single delimiter character.
+       01  WS-DELIMITER            PIC X VALUE ','.
+       01  WS-CTL-UPPER            PIC X(10).
+
+      *    Passed to the callable CSVPARSER-CALC entry point
+      *    (request 020), which holds the quote-aware scan for one
+      *    already-joined logical line.
+       01  LS-CALC-RC              PIC S9(4) COMP-5.
+
+      *    Highest-severity RETURN-CODE seen across the run (request
+      *    022): 8 if any row overran the 50-field table capacity, else
+      *    4 if any row was merely rejected, else 0.
+       01  WS-WORST-RC             PIC 9(4) VALUE 0.
+
        PROCEDURE DIVISION.
-           ACCEPT CSV-LINE.
-           
-           INSPECT CSV-LINE TALLYING LINE-LENGTH 
-               FOR CHARACTERS BEFORE INITIAL X'00'.
-           
-           IF LINE-LENGTH = 0
-               INSPECT CSV-LINE TALLYING LINE-LENGTH
-                   FOR CHARACTERS
+       MAIN-LOGIC.
+           OPEN INPUT CSV-IN-FILE
+           IF WS-IN-STATUS NOT = "00"
+               DISPLAY "CSVPARSER: UNABLE TO OPEN CSVIN, STATUS="
+                   WS-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT CSV-OUT-FILE
+           OPEN OUTPUT CSV-REJECT-FILE
+           OPEN OUTPUT CSV-REPORT-FILE
+
+           OPEN EXTEND UTIL-AUDIT-FILE
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT UTIL-AUDIT-FILE
+           END-IF
+
+           OPEN INPUT CSV-CTL-FILE
+           IF WS-CTL-STATUS = "00"
+               READ CSV-CTL-FILE
+               IF WS-CTL-STATUS = "00"
+                   MOVE FUNCTION NUMVAL(CSV-CTL-REC)
+                       TO WS-EXPECTED-COUNT
+               END-IF
+               READ CSV-CTL-FILE
+               IF WS-CTL-STATUS = "00"
+                   PERFORM SET-DELIMITER-FROM-CTL
+               END-IF
+               CLOSE CSV-CTL-FILE
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ CSV-IN-FILE INTO CSV-IN-REC
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM PROCESS-ONE-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE CSV-IN-FILE CSV-OUT-FILE CSV-REJECT-FILE
+                 CSV-REPORT-FILE UTIL-AUDIT-FILE
+
+           DISPLAY "CSVPARSER: LINES READ=" WS-LINE-NUM
+               " GOOD=" WS-GOOD-COUNT " REJECTED=" WS-REJECT-COUNT
+
+           IF WS-WORST-RC > 0
+               MOVE WS-WORST-RC TO RETURN-CODE
+           ELSE
+               IF WS-REJECT-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+           GOBACK.
+
+       SET-DELIMITER-FROM-CTL.
+           MOVE SPACES TO WS-CTL-UPPER
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(CSV-CTL-REC))
+               TO WS-CTL-UPPER
+           EVALUATE WS-CTL-UPPER(1:4)
+               WHEN "PIPE"
+                   MOVE '|' TO WS-DELIMITER
+               WHEN "TAB "
+                   MOVE X'09' TO WS-DELIMITER
+               WHEN OTHER
+                   IF WS-CTL-UPPER NOT = SPACES
+                       MOVE CSV-CTL-REC(1:1) TO WS-DELIMITER
+                   END-IF
+           END-EVALUATE.
+
+       PROCESS-ONE-LINE.
+           ADD 1 TO WS-LINE-NUM
+           MOVE SPACES TO CSV-LINE
+           MOVE CSV-IN-REC TO CSV-LINE
+           MOVE WS-IN-REC-LEN TO LINE-LENGTH
+           MOVE 'N' TO WS-BAD-ROW-SW
+           MOVE 0 TO WS-CONT-COUNT
+
+           CALL "CSVPARSER-CALC" USING CSV-LINE LINE-LENGTH
+               WS-DELIMITER FIELD-COUNT IN-QUOTES CSV-FIELDS
+               LS-CALC-RC
+           END-CALL
+
+           PERFORM UNTIL IN-QUOTES = 0
+                   OR WS-EOF
+                   OR WS-CONT-COUNT >= WS-MAX-CONT
+               ADD 1 TO WS-CONT-COUNT
+               READ CSV-IN-FILE INTO CSV-IN-REC
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM APPEND-CONTINUATION-LINE
+                       CALL "CSVPARSER-CALC" USING CSV-LINE
+                           LINE-LENGTH WS-DELIMITER FIELD-COUNT
+                           IN-QUOTES CSV-FIELDS LS-CALC-RC
+                       END-CALL
+               END-READ
+           END-PERFORM
+
+           MOVE FIELD-COUNT TO FIELD-COUNT-DISP
+           DISPLAY FIELD-COUNT-DISP
+
+           IF IN-QUOTES = 1
+               MOVE 'Y' TO WS-BAD-ROW-SW
+               MOVE "UNTERMINATED-QUOTE" TO WS-REJECT-REASON
+           END-IF
+
+           IF NOT WS-BAD-ROW AND LS-CALC-RC NOT = 0
+      *        LS-CALC-RC is the one overflow signal CSVPARSER-CALC
+      *        returns for both capacity cases it guards against: too
+      *        many fields on the row, or a single field (after
+      *        unquoting) too long for a CSV-FIELD/LS-CSV-FIELD table
+      *        entry.
+               MOVE 'Y' TO WS-BAD-ROW-SW
+               MOVE "TOO-MANY-OR-OVERSIZE-FIELD" TO WS-REJECT-REASON
+               MOVE 8 TO WS-WORST-RC
+           END-IF
+
+           IF NOT WS-BAD-ROW
+               IF WS-EXPECTED-COUNT = 0
+                   MOVE FIELD-COUNT TO WS-EXPECTED-COUNT
+               ELSE
+                   IF FIELD-COUNT NOT = WS-EXPECTED-COUNT
+                       MOVE 'Y' TO WS-BAD-ROW-SW
+                       MOVE "FIELD-COUNT-MISMATCH" TO WS-REJECT-REASON
+                       PERFORM WRITE-COUNT-MISMATCH-REPORT
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-BAD-ROW
+               PERFORM WRITE-REJECT-RECORD
+           ELSE
+               PERFORM WRITE-NORMALIZED-RECORD
+           END-IF
+           PERFORM WRITE-AUDIT-DETAIL.
+
+       APPEND-CONTINUATION-LINE.
+           COMPUTE WS-APPEND-POS = LINE-LENGTH + 1
+           MOVE LF-CHAR TO CSV-LINE(WS-APPEND-POS:1)
+           ADD 1 TO LINE-LENGTH
+           IF WS-IN-REC-LEN > 0
+               COMPUTE WS-APPEND-POS = LINE-LENGTH + 1
+               MOVE CSV-IN-REC(1:WS-IN-REC-LEN)
+                   TO CSV-LINE(WS-APPEND-POS:WS-IN-REC-LEN)
+               ADD WS-IN-REC-LEN TO LINE-LENGTH
            END-IF.
-           
-           MOVE 1 TO FIELD-COUNT.
-           MOVE 0 TO IN-QUOTES.
+
+       WRITE-NORMALIZED-RECORD.
+           ADD 1 TO WS-GOOD-COUNT
+           MOVE SPACES TO WS-OUT-BUILD
+           MOVE 1 TO WS-OUT-POINTER
+           PERFORM VARYING WS-DISP-FIELD-NUM FROM 1 BY 1
+                   UNTIL WS-DISP-FIELD-NUM > FIELD-COUNT
+                      OR WS-DISP-FIELD-NUM > MAX-FIELDS
+               IF WS-DISP-FIELD-NUM > 1
+                   STRING "|" DELIMITED BY SIZE
+                       INTO WS-OUT-BUILD WITH POINTER WS-OUT-POINTER
+               END-IF
+               PERFORM ESCAPE-FIELD-FOR-OUTPUT
+               IF WS-ESC-LEN > 0
+                   STRING WS-ESC-FIELD(1:WS-ESC-LEN)
+                       DELIMITED BY SIZE
+                       INTO WS-OUT-BUILD WITH POINTER WS-OUT-POINTER
+               END-IF
+           END-PERFORM
+           MOVE WS-OUT-BUILD TO CSV-OUT-REC
+           WRITE CSV-OUT-REC.
+
+       ESCAPE-FIELD-FOR-OUTPUT.
+           MOVE FUNCTION TRIM(CSV-FIELD(WS-DISP-FIELD-NUM))
+               TO WS-TRIMMED-FIELD
+           COMPUTE WS-TRIMMED-LEN =
+               FUNCTION LENGTH(
+                   FUNCTION TRIM(CSV-FIELD(WS-DISP-FIELD-NUM)))
+           MOVE SPACES TO WS-ESC-FIELD
+           MOVE 1 TO WS-ESC-LEN
+           PERFORM VARYING WS-ESC-SRC-POS FROM 1 BY 1
+                   UNTIL WS-ESC-SRC-POS > WS-TRIMMED-LEN
+               IF WS-TRIMMED-FIELD(WS-ESC-SRC-POS:1) = LF-CHAR
+                   MOVE '\' TO WS-ESC-FIELD(WS-ESC-LEN:1)
+                   ADD 1 TO WS-ESC-LEN
+                   MOVE 'n' TO WS-ESC-FIELD(WS-ESC-LEN:1)
+                   ADD 1 TO WS-ESC-LEN
+               ELSE
+                   MOVE WS-TRIMMED-FIELD(WS-ESC-SRC-POS:1)
+                       TO WS-ESC-FIELD(WS-ESC-LEN:1)
+                   ADD 1 TO WS-ESC-LEN
+               END-IF
+           END-PERFORM
+           COMPUTE WS-ESC-LEN = WS-ESC-LEN - 1.
+
+       WRITE-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT
+           PERFORM ESCAPE-LINE-FOR-DUMP
+           MOVE SPACES TO CSV-REJECT-REC
+           MOVE WS-LINE-NUM TO WS-LINE-NUM-DISP
+           MOVE 1 TO WS-REJ-POINTER
+           STRING "LINE=" WS-LINE-NUM-DISP
+                  " REASON=" WS-REJECT-REASON
+                  " DATA="
+                  DELIMITED BY SIZE INTO CSV-REJECT-REC
+                  WITH POINTER WS-REJ-POINTER
+           END-STRING
+           IF WS-DUMP-LEN > 0
+               STRING WS-DUMP-LINE(1:WS-DUMP-LEN)
+                   DELIMITED BY SIZE
+                   INTO CSV-REJECT-REC WITH POINTER WS-REJ-POINTER
+           END-IF
+           WRITE CSV-REJECT-REC.
+
+      *    A rejected row's raw data may still contain the LF join
+      *    marker from an embedded-newline continuation (see
+      *    APPEND-CONTINUATION-LINE); GnuCOBOL refuses to WRITE a LINE
+      *    SEQUENTIAL record containing a raw LF, so the dump is
+      *    rendered with \n in its place, same as the normalized output.
+       ESCAPE-LINE-FOR-DUMP.
+           IF LINE-LENGTH < WS-DUMP-SRC-LIMIT
+               MOVE LINE-LENGTH TO WS-DUMP-ACTUAL-LIMIT
+           ELSE
+               MOVE WS-DUMP-SRC-LIMIT TO WS-DUMP-ACTUAL-LIMIT
+           END-IF
+           MOVE SPACES TO WS-DUMP-LINE
+           MOVE 1 TO WS-DUMP-LEN
+           PERFORM VARYING WS-DUMP-SRC-POS FROM 1 BY 1
+                   UNTIL WS-DUMP-SRC-POS > WS-DUMP-ACTUAL-LIMIT
+               IF CSV-LINE(WS-DUMP-SRC-POS:1) = LF-CHAR
+                   MOVE '\' TO WS-DUMP-LINE(WS-DUMP-LEN:1)
+                   ADD 1 TO WS-DUMP-LEN
+                   MOVE 'n' TO WS-DUMP-LINE(WS-DUMP-LEN:1)
+                   ADD 1 TO WS-DUMP-LEN
+               ELSE
+                   MOVE CSV-LINE(WS-DUMP-SRC-POS:1)
+                       TO WS-DUMP-LINE(WS-DUMP-LEN:1)
+                   ADD 1 TO WS-DUMP-LEN
+               END-IF
+           END-PERFORM
+           COMPUTE WS-DUMP-LEN = WS-DUMP-LEN - 1.
+
+      *    One audit detail record per parsed row (request 024), onto
+      *    the same shared dataset SUMN already writes to.
+       WRITE-AUDIT-DETAIL.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE 'D' TO AUD-REC-TYPE
+           MOVE "CSVPARSR" TO AUD-PROGRAM-ID
+           MOVE WS-TIMESTAMP(1:8) TO AUD-RUN-DATE
+           MOVE WS-TIMESTAMP(9:6) TO AUD-RUN-TIME
+           MOVE WS-LINE-NUM TO AUD-LINE-NUM
+           MOVE SPACES TO AUD-INPUT-SUMMARY
+           STRING "FIELDS=" FIELD-COUNT-DISP
+               DELIMITED BY SIZE INTO AUD-INPUT-SUMMARY
+           END-STRING
+           MOVE SPACES TO AUD-RESULT-SUMMARY
+           IF WS-BAD-ROW
+               MOVE 4 TO AUD-RETURN-CODE
+               STRING "REJECTED:" FUNCTION TRIM(WS-REJECT-REASON)
+                   DELIMITED BY SIZE INTO AUD-RESULT-SUMMARY
+               END-STRING
+           ELSE
+               MOVE 0 TO AUD-RETURN-CODE
+               MOVE "ACCEPTED" TO AUD-RESULT-SUMMARY
+           END-IF
+           WRITE AUDIT-RECORD.
+
+       WRITE-COUNT-MISMATCH-REPORT.
+           MOVE SPACES TO CSV-REPORT-REC
+           MOVE WS-LINE-NUM TO WS-LINE-NUM-DISP
+           STRING "LINE=" WS-LINE-NUM-DISP
+                  " ACTUAL=" FIELD-COUNT-DISP
+                  " EXPECTED=" WS-EXPECTED-COUNT
+                  DELIMITED BY SIZE INTO CSV-REPORT-REC
+           END-STRING
+           WRITE CSV-REPORT-REC.
+
+      *    Callable subprogram entry point (request 020). Holds the
+      *    quote-aware scan that splits one already-joined logical
+      *    line into fields, so a future driver program can reuse the
+      *    same scanner on a line it already has in memory without
+      *    going through CSVIN/CSVOUT at all. The main CSVPARSER
+      *    program above is a thin wrapper over this entry point for
+      *    standalone batch jobs -- it still owns the multi-physical-
+      *    record continuation loop for embedded newlines, since that
+      *    part is inherently tied to reading CSV-IN-FILE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSVPARSER-CALC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  MAX-FIELDS              PIC 9(4) VALUE 50.
+
+      *    Matches LS-CSV-FIELD's PIC X(100) below -- a field (after
+      *    unquoting) longer than this cannot fit the table entry and
+      *    must be rejected rather than silently truncated or, for the
+      *    quoted-unescape loop in UNQUOTE-FIELD, written past it.
+       01  MAX-FIELD-LEN           PIC 9(4) VALUE 100.
+
+       01  CURRENT-POS             PIC 9999.
+       01  FIELD-START             PIC 9999.
+       01  CURRENT-CHAR            PIC X.
+       01  NEXT-CHAR               PIC X.
+       01  WS-RAW-FIELD            PIC X(9100).
+       01  WS-RAW-FIELD-LEN        PIC 9999.
+       01  WS-UNQ-SRC-POS          PIC 9999.
+       01  WS-UNQ-DST-POS          PIC 9999.
+       01  WS-UNQ-CHAR             PIC X.
+       01  WS-UNQ-NEXT-CHAR        PIC X.
+
+       LINKAGE SECTION.
+       01  LS-CSV-LINE             PIC X(9100).
+       01  LS-LINE-LENGTH          PIC 9999.
+       01  LS-DELIMITER            PIC X.
+       01  LS-FIELD-COUNT          PIC 9999.
+       01  LS-IN-QUOTES            PIC 9.
+       01  LS-CSV-FIELDS.
+           05  LS-CSV-FIELD        OCCURS 50 TIMES PIC X(100).
+       01  LS-RETURN-CODE          PIC S9(4) COMP-5.
+
+       PROCEDURE DIVISION USING LS-CSV-LINE LS-LINE-LENGTH
+               LS-DELIMITER LS-FIELD-COUNT LS-IN-QUOTES LS-CSV-FIELDS
+               LS-RETURN-CODE.
+       CALC-MAIN.
+           MOVE 0 TO LS-RETURN-CODE
+           MOVE 1 TO LS-FIELD-COUNT.
+           MOVE 0 TO LS-IN-QUOTES.
            MOVE 1 TO CURRENT-POS.
-           
-           PERFORM UNTIL CURRENT-POS > LINE-LENGTH
-               MOVE CSV-LINE(CURRENT-POS:1) TO CURRENT-CHAR
-               
+           MOVE 1 TO FIELD-START.
+           MOVE SPACES TO LS-CSV-FIELDS.
+
+           PERFORM UNTIL CURRENT-POS > LS-LINE-LENGTH
+               MOVE LS-CSV-LINE(CURRENT-POS:1) TO CURRENT-CHAR
+
                IF CURRENT-CHAR = '"'
-                   IF CURRENT-POS < LINE-LENGTH
+                   IF CURRENT-POS < LS-LINE-LENGTH
                        COMPUTE CURRENT-POS = CURRENT-POS + 1
-                       MOVE CSV-LINE(CURRENT-POS:1) TO NEXT-CHAR
-                       IF NEXT-CHAR = '"' AND IN-QUOTES = 1
+                       MOVE LS-CSV-LINE(CURRENT-POS:1) TO NEXT-CHAR
+                       IF NEXT-CHAR = '"' AND LS-IN-QUOTES = 1
                            COMPUTE CURRENT-POS = CURRENT-POS + 1
                        ELSE
                            COMPUTE CURRENT-POS = CURRENT-POS - 1
-                           IF IN-QUOTES = 0
-                               MOVE 1 TO IN-QUOTES
+                           IF LS-IN-QUOTES = 0
+                               MOVE 1 TO LS-IN-QUOTES
                            ELSE
-                               MOVE 0 TO IN-QUOTES
+                               MOVE 0 TO LS-IN-QUOTES
                            END-IF
                            COMPUTE CURRENT-POS = CURRENT-POS + 1
                        END-IF
                    ELSE
-                       IF IN-QUOTES = 0
-                           MOVE 1 TO IN-QUOTES
+                       IF LS-IN-QUOTES = 0
+                           MOVE 1 TO LS-IN-QUOTES
                        ELSE
-                           MOVE 0 TO IN-QUOTES
+                           MOVE 0 TO LS-IN-QUOTES
                        END-IF
                        COMPUTE CURRENT-POS = CURRENT-POS + 1
                    END-IF
-               ELSE IF CURRENT-CHAR = ',' AND IN-QUOTES = 0
-                   ADD 1 TO FIELD-COUNT
+               ELSE IF CURRENT-CHAR = LS-DELIMITER AND LS-IN-QUOTES = 0
+                   PERFORM STORE-CURRENT-FIELD
+                   ADD 1 TO LS-FIELD-COUNT
                    COMPUTE CURRENT-POS = CURRENT-POS + 1
+                   MOVE CURRENT-POS TO FIELD-START
                ELSE
                    COMPUTE CURRENT-POS = CURRENT-POS + 1
                END-IF
                END-IF
            END-PERFORM.
-           
-           MOVE FIELD-COUNT TO FIELD-COUNT-DISP.
-           DISPLAY FIELD-COUNT-DISP.
-           
-           STOP RUN.
+
+           PERFORM STORE-CURRENT-FIELD.
+           GOBACK.
+
+       STORE-CURRENT-FIELD.
+           IF LS-FIELD-COUNT > MAX-FIELDS
+               MOVE 8 TO LS-RETURN-CODE
+           ELSE
+               IF CURRENT-POS > FIELD-START
+                   MOVE LS-CSV-LINE(FIELD-START:
+                       CURRENT-POS - FIELD-START)
+                       TO WS-RAW-FIELD
+                   COMPUTE WS-RAW-FIELD-LEN = CURRENT-POS - FIELD-START
+               ELSE
+                   MOVE SPACES TO WS-RAW-FIELD
+                   MOVE 0 TO WS-RAW-FIELD-LEN
+               END-IF
+               PERFORM UNQUOTE-FIELD
+           END-IF.
+
+       UNQUOTE-FIELD.
+      *    Strip a single pair of surrounding quotes and collapse any
+      *    doubled internal quotes ("") down to one literal quote.
+           MOVE SPACES TO LS-CSV-FIELD(LS-FIELD-COUNT)
+           IF WS-RAW-FIELD-LEN >= 2
+              AND WS-RAW-FIELD(1:1) = '"'
+              AND WS-RAW-FIELD(WS-RAW-FIELD-LEN:1) = '"'
+               MOVE 2 TO WS-UNQ-SRC-POS
+               MOVE 1 TO WS-UNQ-DST-POS
+               PERFORM UNTIL WS-UNQ-SRC-POS > WS-RAW-FIELD-LEN - 1
+                          OR WS-UNQ-DST-POS > MAX-FIELD-LEN
+                   MOVE WS-RAW-FIELD(WS-UNQ-SRC-POS:1) TO WS-UNQ-CHAR
+                   IF WS-UNQ-CHAR = '"'
+                      AND WS-UNQ-SRC-POS < WS-RAW-FIELD-LEN - 1
+                       MOVE WS-RAW-FIELD(WS-UNQ-SRC-POS + 1:1)
+                           TO WS-UNQ-NEXT-CHAR
+                       IF WS-UNQ-NEXT-CHAR = '"'
+                           ADD 1 TO WS-UNQ-SRC-POS
+                       END-IF
+                   END-IF
+                   MOVE WS-UNQ-CHAR TO LS-CSV-FIELD(LS-FIELD-COUNT)
+                       (WS-UNQ-DST-POS:1)
+                   ADD 1 TO WS-UNQ-SRC-POS
+                   ADD 1 TO WS-UNQ-DST-POS
+               END-PERFORM
+      *        Loop above stops the instant the destination would
+      *        overrun LS-CSV-FIELD's PIC X(100) -- if the source
+      *        wasn't fully consumed when that happened, the unquoted
+      *        field doesn't fit and the row must be rejected, not
+      *        partially written.
+               IF WS-UNQ-SRC-POS <= WS-RAW-FIELD-LEN - 1
+                   MOVE 8 TO LS-RETURN-CODE
+               END-IF
+           ELSE
+               IF WS-RAW-FIELD-LEN > MAX-FIELD-LEN
+                   MOVE 8 TO LS-RETURN-CODE
+               ELSE
+                   IF WS-RAW-FIELD-LEN > 0
+                       MOVE WS-RAW-FIELD(1:WS-RAW-FIELD-LEN)
+                           TO LS-CSV-FIELD(LS-FIELD-COUNT)
+                   END-IF
+               END-IF
+           END-IF.
+
+       END PROGRAM CSVPARSER-CALC.
+       END PROGRAM CSVPARSER.
