@@ -1,33 +1,295 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. MERGE-INTERVALS.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MIV-AVAIL-FILE ASSIGN TO "MIVIN"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-AVAIL-STATUS.
+    SELECT MIV-BLACKOUT-FILE ASSIGN TO "MIVBLK"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-BLACKOUT-STATUS.
+    SELECT MIV-CTL-FILE ASSIGN TO "MIVCTL"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-CTL-STATUS.
+    SELECT MIV-OUT-FILE ASSIGN TO "MIVOUT"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-OUT-STATUS.
+    SELECT UTIL-AUDIT-FILE ASSIGN TO "UTILAUD"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-AUD-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  MIV-AVAIL-FILE.
+01  MIV-AVAIL-REC           PIC X(40).
+FD  MIV-BLACKOUT-FILE.
+01  MIV-BLACKOUT-REC        PIC X(40).
+FD  MIV-CTL-FILE.
+01  MIV-CTL-REC             PIC X(20).
+FD  MIV-OUT-FILE.
+01  MIV-OUT-REC             PIC X(80).
+FD  UTIL-AUDIT-FILE.
+*> Shared run-header/detail/trailer layout (request 021), appended
+*> to the one audit dataset all five utilities share (request 024).
+    COPY AUDITREC.
+
 WORKING-STORAGE SECTION.
-01  N                   PIC 9(5).
-01  I                   PIC 9(5).
-01  J                   PIC 9(5).
+01  WS-AVAIL-STATUS         PIC XX.
+01  WS-BLACKOUT-STATUS      PIC XX.
+01  WS-CTL-STATUS           PIC XX.
+01  WS-OUT-STATUS           PIC XX.
+01  WS-AUD-STATUS           PIC XX.
+01  WS-TIMESTAMP            PIC X(26).
+01  WS-EOF-SW               PIC X VALUE 'N'.
+    88  WS-EOF              VALUE 'Y'.
+
+*> Run mode, selected by the first record of MIVCTL.  UNION (the
+*> default when MIVCTL is absent) reproduces the original
+*> union/merge behavior plus the merged-interval list.  GAPS reports
+*> the complement of the merged list.  BLACKOUT subtracts MIVBLK's
+*> intervals from MIVIN's merged availability windows.
+01  WS-MODE                 PIC X(10) VALUE "UNION".
+    88  WS-MODE-UNION       VALUE "UNION".
+    88  WS-MODE-GAPS        VALUE "GAPS".
+    88  WS-MODE-BLACKOUT    VALUE "BLACKOUT".
+
+*> Table capacity raised well past the old hard-coded 1000, with a
+*> proper bounds check against N/NB below instead of silently
+*> writing past the table when a feed is larger than expected.
+01  MAX-INTERVALS           PIC 9(5) VALUE 5000.
+01  N                       PIC 9(5) VALUE 0.
+01  NB                      PIC 9(5) VALUE 0.
+01  I                       PIC 9(5).
+01  J                       PIC 9(5).
+01  WS-TABLE-OVERFLOW-SW    PIC X VALUE 'N'.
+    88  WS-TABLE-OVERFLOW   VALUE 'Y'.
+*> Set when SUBTRACT-BLACKOUTS/SUBTRACT-ONE-BLACKOUT-FROM-REMAIN hits
+*> a table cap mid-run and has to drop a surviving piece -- distinct
+*> from WS-TABLE-OVERFLOW-SW above, which only covers too many rows
+*> in MIVIN/MIVBLK themselves.
+01  WS-REMAIN-OVERFLOW-SW    PIC X VALUE 'N'.
+    88  WS-REMAIN-OVERFLOW  VALUE 'Y'.
+*> Set only when blackout mode produces NO output at all (can't open
+*> MIVBLK, or MIVBLK itself has more than MAX-INTERVALS rows) -- as
+*> opposed to WS-REMAIN-OVERFLOW-SW above, which flags a run that
+*> still produced (truncated) output. Distinct from a blanket
+*> RETURN-CODE > 0 test so a truncated-but-real blackout result
+*> doesn't get reported as if it were a total failure.
+01  WS-BLACKOUT-FAILED-SW    PIC X VALUE 'N'.
+    88  WS-BLACKOUT-FAILED  VALUE 'Y'.
+
 01  INTERVALS.
-    05  INTERVAL OCCURS 1000 TIMES.
-        10  L-VAL       PIC S9(9).
-        10  R-VAL       PIC S9(9).
-01  TEMP-L              PIC S9(9).
-01  TEMP-R              PIC S9(9).
-01  CURRENT-START       PIC S9(9).
-01  CURRENT-END         PIC S9(9).
-01  TOTAL-LENGTH        PIC S9(10) VALUE 0.
-01  OUTPUT-STR          PIC -(10)9.
+    05  INTERVAL OCCURS 5000 TIMES.
+        10  L-VAL           PIC S9(9).
+        10  R-VAL           PIC S9(9).
+
+01  BLACKOUTS.
+    05  BLACKOUT-IV OCCURS 5000 TIMES.
+        10  BL-L-VAL        PIC S9(9).
+        10  BL-R-VAL        PIC S9(9).
+
+01  TEMP-L                  PIC S9(9).
+01  TEMP-R                  PIC S9(9).
+01  CURRENT-START           PIC S9(9).
+01  CURRENT-END             PIC S9(9).
+01  TOTAL-LENGTH            PIC S9(10) VALUE 0.
+01  OUTPUT-STR              PIC -(10)9.
+
+01  MERGED-COUNT            PIC 9(5) VALUE 0.
+01  MERGED-INTERVALS.
+    05  MERGED-IV OCCURS 5000 TIMES.
+        10  MG-START        PIC S9(9).
+        10  MG-END          PIC S9(9).
+
+01  MERGED-BLACKOUT-COUNT   PIC 9(5) VALUE 0.
+01  MERGED-BLACKOUTS.
+    05  MERGED-BL-IV OCCURS 5000 TIMES.
+        10  MB-START        PIC S9(9).
+        10  MB-END          PIC S9(9).
+
+01  RESULT-COUNT            PIC 9(5) VALUE 0.
+01  RESULT-INTERVALS.
+    05  RESULT-IV OCCURS 5000 TIMES.
+        10  RS-START        PIC S9(9).
+        10  RS-END          PIC S9(9).
+
+*> Scratch piece lists used while subtracting one blackout window
+*> at a time from the pieces of a single availability interval.
+*> OCCURS MAX-INTERVALS (not a smaller round number) to match every
+*> other interval table in this program -- a single availability
+*> interval can in principle be split into as many pieces as there
+*> are blackout windows to subtract.
+01  REMAIN-COUNT            PIC 9(5) VALUE 0.
+01  REMAIN-PIECES.
+    05  REMAIN-PIECE OCCURS 5000 TIMES.
+        10  REMAIN-START    PIC S9(9).
+        10  REMAIN-END      PIC S9(9).
+01  NEW-REMAIN-COUNT        PIC 9(5) VALUE 0.
+01  NEW-REMAIN-PIECES.
+    05  NEW-REMAIN-PIECE OCCURS 5000 TIMES.
+        10  NEW-REMAIN-START PIC S9(9).
+        10  NEW-REMAIN-END   PIC S9(9).
+01  AV-IDX                  PIC 9(5).
+01  BL-IDX                  PIC 9(5).
+01  R-IDX                   PIC 9(4).
+
+01  WS-FIELD-1              PIC X(15).
+01  WS-FIELD-2              PIC X(15).
+01  WS-UNSTRING-COUNT       PIC 9(4).
+01  WS-OUT-REC-COUNT        PIC 9(9) VALUE 0.
+01  WS-START-DISP           PIC -(9)9.
+01  WS-END-DISP             PIC -(9)9.
+
+*> Passed to the callable MERGE-INTERVALS-CALC entry point
+*> (request 020), which holds the single-pair overlap/merge test
+*> used by both BUILD-MERGED-AVAIL and BUILD-MERGED-BLACKOUT.
+01  LS-OVERLAPS              PIC 9.
+01  LS-CALC-RC               PIC S9(4) COMP-5.
+*> Separate from CURRENT-START/CURRENT-END so the CALL's input and
+*> output actual parameters are never the same variable -- today's
+*> MERGE-INTERVALS-CALC happens to copy its inputs to local
+*> WORKING-STORAGE before setting these, but aliasing the same
+*> variable as both an input and output USING item relies on that
+*> statement order rather than the CALL's contract.
+01  LS-MERGED-START           PIC S9(9).
+01  LS-MERGED-END             PIC S9(9).
 
 PROCEDURE DIVISION.
-    ACCEPT N.
-    
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-        ACCEPT L-VAL(I)
-        ACCEPT R-VAL(I)
-    END-PERFORM.
-    
+MAIN-LOGIC.
+    PERFORM READ-CONTROL-FILE
+
+    OPEN INPUT MIV-AVAIL-FILE
+    IF WS-AVAIL-STATUS NOT = "00"
+        DISPLAY "MERGE-INTERVALS: UNABLE TO OPEN MIVIN, STATUS="
+            WS-AVAIL-STATUS
+        MOVE 16 TO RETURN-CODE
+        GOBACK
+    END-IF
+
+    PERFORM LOAD-INTERVALS
+    CLOSE MIV-AVAIL-FILE
+
+    IF WS-TABLE-OVERFLOW
+        DISPLAY "MERGE-INTERVALS: *** ERROR *** MIVIN HAS MORE THAN "
+            MAX-INTERVALS " INTERVALS, RUN REJECTED"
+        MOVE 12 TO RETURN-CODE
+        GOBACK
+    END-IF
+
+    PERFORM SORT-INTERVALS
+    PERFORM BUILD-MERGED-AVAIL
+
+    OPEN EXTEND UTIL-AUDIT-FILE
+    IF WS-AUD-STATUS = "35"
+        OPEN OUTPUT UTIL-AUDIT-FILE
+    END-IF
+
+    OPEN OUTPUT MIV-OUT-FILE
+
+    EVALUATE TRUE
+        WHEN WS-MODE-GAPS
+            PERFORM WRITE-GAPS-REPORT
+        WHEN WS-MODE-BLACKOUT
+            PERFORM RUN-BLACKOUT-MODE
+        WHEN OTHER
+            PERFORM WRITE-MERGED-REPORT
+    END-EVALUATE
+
+    CLOSE MIV-OUT-FILE
+
+*> RUN-BLACKOUT-MODE already DISPLAYed its own failure message and
+*> produced no output when it can't open MIVBLK or overflows the
+*> blackout table; TOTAL-LENGTH/MERGED-COUNT at that point are still
+*> whatever BUILD-MERGED-AVAIL's earlier UNION pass left behind, so
+*> skip the DISPLAY below rather than report stale UNION totals for
+*> a run that produced no blackout output. A mid-run capacity
+*> overflow (WS-REMAIN-OVERFLOW, RETURN-CODE 12) is not this case --
+*> SUBTRACT-BLACKOUTS still produced real, if truncated, output, so
+*> TOTAL-LENGTH is accurate and worth displaying.
+    IF NOT (WS-MODE-BLACKOUT AND WS-BLACKOUT-FAILED)
+        MOVE TOTAL-LENGTH TO OUTPUT-STR
+        DISPLAY FUNCTION TRIM(OUTPUT-STR)
+    END-IF
+
+    PERFORM WRITE-AUDIT-TRAILER
+    CLOSE UTIL-AUDIT-FILE
+
+    IF RETURN-CODE = 0
+        MOVE 0 TO RETURN-CODE
+    END-IF
+    GOBACK.
+
+*> One audit trailer record summarizing the whole merge run (request
+*> 024), onto the same shared dataset SUMN already writes to -- a
+*> merge is this program's natural unit of work, not any one interval.
+WRITE-AUDIT-TRAILER.
+*> AUD-TOTALS's four numeric fields only cover 31 of AUD-DETAIL's 113
+*> bytes; space the whole record first (the same way SUMN space-fills
+*> AUD-INPUT-SUMMARY/AUD-RESULT-SUMMARY before a detail write) so the
+*> FILLER tail behind those four fields is spaces, not an unset
+*> WORKING-STORAGE default, when LINE SEQUENTIAL writes it below.
+    MOVE SPACES TO AUDIT-RECORD
+    MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+    MOVE 'T' TO AUD-REC-TYPE
+    MOVE "MRGIVAL " TO AUD-PROGRAM-ID
+    MOVE WS-TIMESTAMP(1:8) TO AUD-RUN-DATE
+    MOVE WS-TIMESTAMP(9:6) TO AUD-RUN-TIME
+    MOVE N TO AUD-TOTAL-COUNT
+    IF WS-MODE-BLACKOUT AND WS-BLACKOUT-FAILED
+*>      MERGED-COUNT reflects the earlier UNION pass, not the failed
+*>      blackout run -- report no successes and one run-level error
+*>      instead of the stale UNION count.
+        MOVE 0 TO AUD-OK-COUNT
+        MOVE 1 TO AUD-ERROR-COUNT
+    ELSE
+        MOVE MERGED-COUNT TO AUD-OK-COUNT
+        MOVE 0 TO AUD-ERROR-COUNT
+    END-IF
+    MOVE RETURN-CODE TO AUD-FINAL-RC
+    WRITE AUDIT-RECORD.
+
+READ-CONTROL-FILE.
+    OPEN INPUT MIV-CTL-FILE
+    IF WS-CTL-STATUS = "00"
+        READ MIV-CTL-FILE
+        IF WS-CTL-STATUS = "00"
+            MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(MIV-CTL-REC))
+                TO WS-MODE
+        END-IF
+        CLOSE MIV-CTL-FILE
+    END-IF.
+
+LOAD-INTERVALS.
+    PERFORM UNTIL WS-EOF
+        READ MIV-AVAIL-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                IF N >= MAX-INTERVALS
+                    MOVE 'Y' TO WS-TABLE-OVERFLOW-SW
+                ELSE
+                    ADD 1 TO N
+                    PERFORM PARSE-AVAIL-RECORD
+                END-IF
+        END-READ
+    END-PERFORM
+    MOVE 'N' TO WS-EOF-SW.
+
+PARSE-AVAIL-RECORD.
+    MOVE SPACES TO WS-FIELD-1 WS-FIELD-2
+    UNSTRING MIV-AVAIL-REC DELIMITED BY ALL SPACES
+        INTO WS-FIELD-1 WS-FIELD-2
+        COUNT IN WS-UNSTRING-COUNT
+    END-UNSTRING
+    MOVE FUNCTION NUMVAL(WS-FIELD-1) TO L-VAL(N)
+    MOVE FUNCTION NUMVAL(WS-FIELD-2) TO R-VAL(N).
+
+SORT-INTERVALS.
     PERFORM VARYING I FROM 1 BY 1 UNTIL I > N - 1
         PERFORM VARYING J FROM I BY 1 UNTIL J > N
-            IF L-VAL(I) > L-VAL(J) OR 
+            IF L-VAL(I) > L-VAL(J) OR
                (L-VAL(I) = L-VAL(J) AND R-VAL(I) > R-VAL(J))
                 MOVE L-VAL(I) TO TEMP-L
                 MOVE R-VAL(I) TO TEMP-R
@@ -38,27 +300,303 @@ PROCEDURE DIVISION.
             END-IF
         END-PERFORM
     END-PERFORM.
-    
+
+BUILD-MERGED-AVAIL.
+    MOVE 0 TO TOTAL-LENGTH
+    MOVE 0 TO MERGED-COUNT
     IF N > 0
         MOVE L-VAL(1) TO CURRENT-START
         MOVE R-VAL(1) TO CURRENT-END
         PERFORM VARYING I FROM 2 BY 1 UNTIL I > N
-            IF L-VAL(I) <= CURRENT-END
-                IF R-VAL(I) > CURRENT-END
-                    MOVE R-VAL(I) TO CURRENT-END
-                END-IF
-            ELSE
-                ADD CURRENT-END TO TOTAL-LENGTH
-                SUBTRACT CURRENT-START FROM TOTAL-LENGTH
+            CALL "MERGE-INTERVALS-CALC" USING CURRENT-START
+                CURRENT-END L-VAL(I) R-VAL(I) LS-OVERLAPS
+                LS-MERGED-START LS-MERGED-END LS-CALC-RC
+            END-CALL
+            MOVE LS-MERGED-START TO CURRENT-START
+            MOVE LS-MERGED-END TO CURRENT-END
+            IF LS-OVERLAPS = 0
+                PERFORM EMIT-MERGED-AVAIL-BLOCK
                 MOVE L-VAL(I) TO CURRENT-START
                 MOVE R-VAL(I) TO CURRENT-END
             END-IF
         END-PERFORM
-        ADD CURRENT-END TO TOTAL-LENGTH
-        SUBTRACT CURRENT-START FROM TOTAL-LENGTH
+        PERFORM EMIT-MERGED-AVAIL-BLOCK
     END-IF.
-    
-    MOVE TOTAL-LENGTH TO OUTPUT-STR.
-    DISPLAY FUNCTION TRIM(OUTPUT-STR).
-    
-    STOP RUN.
+
+EMIT-MERGED-AVAIL-BLOCK.
+    ADD CURRENT-END TO TOTAL-LENGTH
+    SUBTRACT CURRENT-START FROM TOTAL-LENGTH
+    IF MERGED-COUNT < MAX-INTERVALS
+        ADD 1 TO MERGED-COUNT
+        MOVE CURRENT-START TO MG-START(MERGED-COUNT)
+        MOVE CURRENT-END TO MG-END(MERGED-COUNT)
+    END-IF.
+
+WRITE-MERGED-REPORT.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > MERGED-COUNT
+        MOVE MG-START(I) TO WS-START-DISP
+        MOVE MG-END(I) TO WS-END-DISP
+        PERFORM WRITE-INTERVAL-LINE
+    END-PERFORM.
+
+WRITE-GAPS-REPORT.
+*> The gap before the first merged block and after the last one is
+*> open-ended and therefore not reported; only the finite gaps
+*> between consecutive merged blocks are written.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > MERGED-COUNT - 1
+        IF MG-END(I) + 1 <= MG-START(I + 1) - 1
+            COMPUTE WS-START-DISP = MG-END(I) + 1
+            COMPUTE WS-END-DISP = MG-START(I + 1) - 1
+            PERFORM WRITE-INTERVAL-LINE
+        END-IF
+    END-PERFORM.
+
+RUN-BLACKOUT-MODE.
+    OPEN INPUT MIV-BLACKOUT-FILE
+    IF WS-BLACKOUT-STATUS NOT = "00"
+        DISPLAY "MERGE-INTERVALS: UNABLE TO OPEN MIVBLK, STATUS="
+            WS-BLACKOUT-STATUS
+        MOVE 8 TO RETURN-CODE
+        MOVE 'Y' TO WS-BLACKOUT-FAILED-SW
+    ELSE
+        PERFORM LOAD-BLACKOUTS
+        CLOSE MIV-BLACKOUT-FILE
+        IF WS-TABLE-OVERFLOW
+            DISPLAY "MERGE-INTERVALS: *** ERROR *** MIVBLK HAS MORE "
+                "THAN " MAX-INTERVALS " INTERVALS, RUN REJECTED"
+            MOVE 12 TO RETURN-CODE
+            MOVE 'Y' TO WS-BLACKOUT-FAILED-SW
+        ELSE
+            PERFORM SORT-BLACKOUTS
+            PERFORM BUILD-MERGED-BLACKOUT
+            PERFORM SUBTRACT-BLACKOUTS
+*>          SUBTRACT-BLACKOUTS' own RESULT-IV table, or the scratch
+*>          REMAIN-PIECE/NEW-REMAIN-PIECE tables it uses per
+*>          availability interval, can still be exhausted on a large
+*>          enough run even at MAX-INTERVALS capacity; report that the
+*>          same way MIVIN/MIVBLK's own row-count overflow is reported
+*>          above, rather than silently dropping surviving pieces.
+            IF WS-REMAIN-OVERFLOW
+                DISPLAY "MERGE-INTERVALS: *** ERROR *** BLACKOUT "
+                    "SUBTRACTION EXCEEDED " MAX-INTERVALS
+                    " INTERVALS, OUTPUT TRUNCATED"
+                MOVE 12 TO RETURN-CODE
+            END-IF
+            PERFORM WRITE-BLACKOUT-REPORT
+        END-IF
+    END-IF.
+
+LOAD-BLACKOUTS.
+    MOVE 'N' TO WS-EOF-SW
+    PERFORM UNTIL WS-EOF
+        READ MIV-BLACKOUT-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                IF NB >= MAX-INTERVALS
+                    MOVE 'Y' TO WS-TABLE-OVERFLOW-SW
+                ELSE
+                    ADD 1 TO NB
+                    PERFORM PARSE-BLACKOUT-RECORD
+                END-IF
+        END-READ
+    END-PERFORM
+    MOVE 'N' TO WS-EOF-SW.
+
+PARSE-BLACKOUT-RECORD.
+    MOVE SPACES TO WS-FIELD-1 WS-FIELD-2
+    UNSTRING MIV-BLACKOUT-REC DELIMITED BY ALL SPACES
+        INTO WS-FIELD-1 WS-FIELD-2
+        COUNT IN WS-UNSTRING-COUNT
+    END-UNSTRING
+    MOVE FUNCTION NUMVAL(WS-FIELD-1) TO BL-L-VAL(NB)
+    MOVE FUNCTION NUMVAL(WS-FIELD-2) TO BL-R-VAL(NB).
+
+SORT-BLACKOUTS.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB - 1
+        PERFORM VARYING J FROM I BY 1 UNTIL J > NB
+            IF BL-L-VAL(I) > BL-L-VAL(J) OR
+               (BL-L-VAL(I) = BL-L-VAL(J) AND BL-R-VAL(I) > BL-R-VAL(J))
+                MOVE BL-L-VAL(I) TO TEMP-L
+                MOVE BL-R-VAL(I) TO TEMP-R
+                MOVE BL-L-VAL(J) TO BL-L-VAL(I)
+                MOVE BL-R-VAL(J) TO BL-R-VAL(I)
+                MOVE TEMP-L TO BL-L-VAL(J)
+                MOVE TEMP-R TO BL-R-VAL(J)
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+
+BUILD-MERGED-BLACKOUT.
+    MOVE 0 TO MERGED-BLACKOUT-COUNT
+    IF NB > 0
+        MOVE BL-L-VAL(1) TO CURRENT-START
+        MOVE BL-R-VAL(1) TO CURRENT-END
+        PERFORM VARYING I FROM 2 BY 1 UNTIL I > NB
+            CALL "MERGE-INTERVALS-CALC" USING CURRENT-START
+                CURRENT-END BL-L-VAL(I) BL-R-VAL(I) LS-OVERLAPS
+                LS-MERGED-START LS-MERGED-END LS-CALC-RC
+            END-CALL
+            MOVE LS-MERGED-START TO CURRENT-START
+            MOVE LS-MERGED-END TO CURRENT-END
+            IF LS-OVERLAPS = 0
+                PERFORM EMIT-MERGED-BLACKOUT-BLOCK
+                MOVE BL-L-VAL(I) TO CURRENT-START
+                MOVE BL-R-VAL(I) TO CURRENT-END
+            END-IF
+        END-PERFORM
+        PERFORM EMIT-MERGED-BLACKOUT-BLOCK
+    END-IF.
+
+EMIT-MERGED-BLACKOUT-BLOCK.
+    IF MERGED-BLACKOUT-COUNT < MAX-INTERVALS
+        ADD 1 TO MERGED-BLACKOUT-COUNT
+        MOVE CURRENT-START TO MB-START(MERGED-BLACKOUT-COUNT)
+        MOVE CURRENT-END TO MB-END(MERGED-BLACKOUT-COUNT)
+    END-IF.
+
+SUBTRACT-BLACKOUTS.
+    MOVE 0 TO RESULT-COUNT
+    MOVE 0 TO TOTAL-LENGTH
+    PERFORM VARYING AV-IDX FROM 1 BY 1 UNTIL AV-IDX > MERGED-COUNT
+        MOVE 1 TO REMAIN-COUNT
+        MOVE MG-START(AV-IDX) TO REMAIN-START(1)
+        MOVE MG-END(AV-IDX) TO REMAIN-END(1)
+
+        PERFORM VARYING BL-IDX FROM 1 BY 1
+                UNTIL BL-IDX > MERGED-BLACKOUT-COUNT
+            PERFORM SUBTRACT-ONE-BLACKOUT-FROM-REMAIN
+        END-PERFORM
+
+        PERFORM VARYING R-IDX FROM 1 BY 1 UNTIL R-IDX > REMAIN-COUNT
+            IF RESULT-COUNT < MAX-INTERVALS
+                ADD 1 TO RESULT-COUNT
+                MOVE REMAIN-START(R-IDX) TO RS-START(RESULT-COUNT)
+                MOVE REMAIN-END(R-IDX) TO RS-END(RESULT-COUNT)
+                ADD REMAIN-END(R-IDX) TO TOTAL-LENGTH
+                SUBTRACT REMAIN-START(R-IDX) FROM TOTAL-LENGTH
+            ELSE
+                MOVE 'Y' TO WS-REMAIN-OVERFLOW-SW
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+
+SUBTRACT-ONE-BLACKOUT-FROM-REMAIN.
+*> Subtract blackout MB-START/MB-END(BL-IDX) from every piece
+*> currently in REMAIN-PIECE, leaving zero, one, or two surviving
+*> sub-pieces per original piece in NEW-REMAIN-PIECE.
+    MOVE 0 TO NEW-REMAIN-COUNT
+    PERFORM VARYING R-IDX FROM 1 BY 1 UNTIL R-IDX > REMAIN-COUNT
+        IF MB-END(BL-IDX) < REMAIN-START(R-IDX)
+           OR MB-START(BL-IDX) > REMAIN-END(R-IDX)
+            IF NEW-REMAIN-COUNT < MAX-INTERVALS
+                ADD 1 TO NEW-REMAIN-COUNT
+                MOVE REMAIN-START(R-IDX)
+                    TO NEW-REMAIN-START(NEW-REMAIN-COUNT)
+                MOVE REMAIN-END(R-IDX)
+                    TO NEW-REMAIN-END(NEW-REMAIN-COUNT)
+            ELSE
+                MOVE 'Y' TO WS-REMAIN-OVERFLOW-SW
+            END-IF
+        ELSE
+            IF MB-START(BL-IDX) > REMAIN-START(R-IDX)
+                IF NEW-REMAIN-COUNT < MAX-INTERVALS
+                    ADD 1 TO NEW-REMAIN-COUNT
+                    MOVE REMAIN-START(R-IDX)
+                        TO NEW-REMAIN-START(NEW-REMAIN-COUNT)
+                    COMPUTE NEW-REMAIN-END(NEW-REMAIN-COUNT) =
+                        MB-START(BL-IDX) - 1
+                ELSE
+                    MOVE 'Y' TO WS-REMAIN-OVERFLOW-SW
+                END-IF
+            END-IF
+            IF MB-END(BL-IDX) < REMAIN-END(R-IDX)
+                IF NEW-REMAIN-COUNT < MAX-INTERVALS
+                    ADD 1 TO NEW-REMAIN-COUNT
+                    COMPUTE NEW-REMAIN-START(NEW-REMAIN-COUNT) =
+                        MB-END(BL-IDX) + 1
+                    MOVE REMAIN-END(R-IDX)
+                        TO NEW-REMAIN-END(NEW-REMAIN-COUNT)
+                ELSE
+                    MOVE 'Y' TO WS-REMAIN-OVERFLOW-SW
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM
+    MOVE NEW-REMAIN-COUNT TO REMAIN-COUNT
+    PERFORM VARYING R-IDX FROM 1 BY 1 UNTIL R-IDX > REMAIN-COUNT
+        MOVE NEW-REMAIN-START(R-IDX) TO REMAIN-START(R-IDX)
+        MOVE NEW-REMAIN-END(R-IDX) TO REMAIN-END(R-IDX)
+    END-PERFORM.
+
+WRITE-BLACKOUT-REPORT.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > RESULT-COUNT
+        MOVE RS-START(I) TO WS-START-DISP
+        MOVE RS-END(I) TO WS-END-DISP
+        PERFORM WRITE-INTERVAL-LINE
+    END-PERFORM.
+
+WRITE-INTERVAL-LINE.
+    ADD 1 TO WS-OUT-REC-COUNT
+    MOVE SPACES TO MIV-OUT-REC
+    STRING FUNCTION TRIM(WS-START-DISP) " " FUNCTION TRIM(WS-END-DISP)
+        DELIMITED BY SIZE INTO MIV-OUT-REC
+    END-STRING
+    WRITE MIV-OUT-REC.
+
+*> Callable subprogram entry point (request 020). Holds the
+*> single-pair overlap/merge test shared by BUILD-MERGED-AVAIL and
+*> BUILD-MERGED-BLACKOUT above, so a future driver program can run
+*> the same sweep-line merge test on two intervals it already has in
+*> memory without going through MIVIN/MIVOUT at all. The main
+*> MERGE-INTERVALS program is a thin wrapper over this entry point
+*> for standalone batch jobs -- it still owns the sort and the
+*> table-driven sweep, since those operate across the whole table
+*> rather than one pair at a time.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MERGE-INTERVALS-CALC.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  WS-L1                   PIC S9(9).
+01  WS-R1                   PIC S9(9).
+01  WS-L2                   PIC S9(9).
+01  WS-R2                   PIC S9(9).
+01  WS-NEW-END              PIC S9(9).
+
+LINKAGE SECTION.
+01  LS-L1                   PIC S9(9).
+01  LS-R1                   PIC S9(9).
+01  LS-L2                   PIC S9(9).
+01  LS-R2                   PIC S9(9).
+01  LS-OVERLAPS             PIC 9.
+01  LS-MERGED-START         PIC S9(9).
+01  LS-MERGED-END           PIC S9(9).
+01  LS-RETURN-CODE          PIC S9(4) COMP-5.
+
+PROCEDURE DIVISION USING LS-L1 LS-R1 LS-L2 LS-R2 LS-OVERLAPS
+        LS-MERGED-START LS-MERGED-END LS-RETURN-CODE.
+CALC-MAIN.
+    MOVE 0 TO LS-RETURN-CODE
+    MOVE LS-L1 TO WS-L1
+    MOVE LS-R1 TO WS-R1
+    MOVE LS-L2 TO WS-L2
+    MOVE LS-R2 TO WS-R2
+
+    IF WS-L2 <= WS-R1
+        MOVE 1 TO LS-OVERLAPS
+        MOVE WS-R1 TO WS-NEW-END
+        IF WS-R2 > WS-NEW-END
+            MOVE WS-R2 TO WS-NEW-END
+        END-IF
+        MOVE WS-L1 TO LS-MERGED-START
+        MOVE WS-NEW-END TO LS-MERGED-END
+    ELSE
+        MOVE 0 TO LS-OVERLAPS
+        MOVE WS-L1 TO LS-MERGED-START
+        MOVE WS-R1 TO LS-MERGED-END
+    END-IF
+    GOBACK.
+
+END PROGRAM MERGE-INTERVALS-CALC.
+END PROGRAM MERGE-INTERVALS.
