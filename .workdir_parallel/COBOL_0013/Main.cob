@@ -1,78 +1,662 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BIGINT-ADD.
-       
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BIG-IN-FILE ASSIGN TO "BIGIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT BIG-OUT-FILE ASSIGN TO "BIGOUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT BIG-RPT-FILE ASSIGN TO "BIGRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT UTIL-AUDIT-FILE ASSIGN TO "UTILAUD"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BIG-IN-FILE
+           RECORD IS VARYING FROM 1 TO 1010 DEPENDING ON WS-IN-REC-LEN.
+       01  BIG-IN-REC              PIC X(1010).
+       FD  BIG-OUT-FILE.
+       01  BIG-OUT-REC             PIC X(1020).
+       FD  BIG-RPT-FILE.
+       01  BIG-RPT-REC             PIC X(132).
+       FD  UTIL-AUDIT-FILE.
+      *    Shared run-header/detail/trailer layout (request 021),
+      *    appended to the one audit dataset all five utilities share
+      *    (request 024).
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       01  NUM1            PIC X(501).
-       01  NUM2            PIC X(501).
-       01  RESULT          PIC X(502).
-       01  LEN1            PIC 9(4).
-       01  LEN2            PIC 9(4).
-       01  MAXLEN          PIC 9(4).
-       01  I               PIC 9(4).
-       01  J               PIC 9(4).
-       01  K               PIC 9(4).
-       01  CARRY           PIC 9(1) VALUE 0.
-       01  DIGIT1          PIC 9(1).
-       01  DIGIT2          PIC 9(1).
-       01  SUM-DIGIT       PIC 9(2).
-       01  START-POS       PIC 9(4).
-       01  END-FLAG        PIC 9(1) VALUE 0.
-       
+       01  WS-IN-STATUS            PIC XX.
+       01  WS-OUT-STATUS           PIC XX.
+       01  WS-RPT-STATUS           PIC XX.
+       01  WS-AUD-STATUS           PIC XX.
+       01  WS-TIMESTAMP            PIC X(26).
+       01  WS-IN-REC-LEN           PIC 9(4).
+       01  WS-EOF-SW               PIC X VALUE 'N'.
+           88  WS-EOF              VALUE 'Y'.
+
+      *    Largest number of decimal digits an operand's magnitude may
+      *    hold (request 019's overflow guard).  A line whose operand
+      *    exceeds this is rejected rather than silently truncated.
+       01  WS-MAX-DIGITS           PIC 9(4) VALUE 501.
+
+       01  WS-LINE-NUM             PIC 9(9) VALUE 0.
+       01  WS-LINE-NUM-DISP        PIC ZZZZZZZZ9.
+       01  WS-OK-COUNT             PIC 9(9) VALUE 0.
+       01  WS-ERROR-COUNT          PIC 9(9) VALUE 0.
+
+      *    Count of pairs that needed the sign-differs (subtraction-
+      *    style) path through DO-SIGNED-ADD or hit the 501-digit
+      *    overflow guard in PARSE-ONE-OPERAND (request 018's "count
+      *    of pairs that needed the sign/overflow paths").  Reported
+      *    back from BIGINT-CALC via LS-SIGN-OR-OVFL-SW on every call,
+      *    independent of WS-ERROR-COUNT -- a sign-differs pair is not
+      *    an error, and an overflow pair is already counted as one.
+       01  WS-SIGN-OR-OVFL-COUNT   PIC 9(9) VALUE 0.
+       01  WS-SIGN-OR-OVFL-SW      PIC X.
+
+      *    One input record is "<NUM1> <OP> <NUM2>", e.g. "123 + 456"
+      *    or "-45 * 900".  OP is one of +, -, *.  A record with no OP
+      *    token at all is treated as legacy addition for compatibility
+      *    with the original two-operand ACCEPT behavior.
+       01  WS-FIELD-1              PIC X(510).
+       01  WS-FIELD-2              PIC X(510).
+       01  WS-OP-FIELD             PIC X(4).
+
+      *    Interim UNSTRING targets, sized the same as WS-FIELD-1/
+      *    WS-FIELD-2 so a legacy two-token record's second operand
+      *    (which can run up to 501 digits, per req 016/019) is never
+      *    truncated while we're still deciding whether token 2 is an
+      *    operator or a full operand -- only WS-OP-FIELD's single
+      *    character is ever pulled out of it once that's decided.
+       01  WS-TOKEN-2              PIC X(510).
+       01  WS-TOKEN-3              PIC X(510).
+
+       01  WS-REJECT-SW            PIC X VALUE 'N'.
+           88  WS-REJECT           VALUE 'Y'.
+       01  WS-REJECT-REASON        PIC X(40).
+
+       01  RESULT-DISP             PIC X(1011).
+
+      *    Passed to the callable BIGINT-CALC entry point (request
+      *    020), which holds the parse-and-dispatch arithmetic core
+      *    (sign handling, add/subtract/multiply) used below.
+       01  LS-CALC-RC              PIC S9(4) COMP-5.
+
+      *    Highest-severity RETURN-CODE seen across the run (request
+      *    022): 8 if any record had an invalid or oversize operand,
+      *    else 4 if any record was merely malformed or used an unknown
+      *    operator, else 0.
+       01  WS-WORST-RC              PIC 9(4) VALUE 0.
+
        PROCEDURE DIVISION.
-           ACCEPT NUM1.
-           ACCEPT NUM2.
-           
-           MOVE FUNCTION LENGTH(FUNCTION TRIM(NUM1)) TO LEN1.
-           MOVE FUNCTION LENGTH(FUNCTION TRIM(NUM2)) TO LEN2.
-           
-           IF LEN1 > LEN2
-               MOVE LEN1 TO MAXLEN
+       MAIN-LOGIC.
+           OPEN INPUT BIG-IN-FILE
+           IF WS-IN-STATUS NOT = "00"
+               DISPLAY "BIGINT-ADD: UNABLE TO OPEN BIGIN, STATUS="
+                   WS-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT BIG-OUT-FILE
+           OPEN OUTPUT BIG-RPT-FILE
+
+           OPEN EXTEND UTIL-AUDIT-FILE
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT UTIL-AUDIT-FILE
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ BIG-IN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       ADD 1 TO WS-LINE-NUM
+                       PERFORM PROCESS-ONE-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE BIG-IN-FILE BIG-OUT-FILE
+           PERFORM WRITE-CONTROL-TOTALS
+           CLOSE BIG-RPT-FILE
+           CLOSE UTIL-AUDIT-FILE
+
+           DISPLAY "BIGINT-ADD: LINES=" WS-LINE-NUM
+               " OK=" WS-OK-COUNT " ERRORS=" WS-ERROR-COUNT
+               " SIGNOROVFL=" WS-SIGN-OR-OVFL-COUNT
+           IF WS-WORST-RC > 0
+               MOVE WS-WORST-RC TO RETURN-CODE
            ELSE
-               MOVE LEN2 TO MAXLEN
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       PROCESS-ONE-RECORD.
+           MOVE 'N' TO WS-REJECT-SW
+           MOVE SPACES TO WS-REJECT-REASON
+           MOVE SPACES TO WS-FIELD-1 WS-FIELD-2 WS-OP-FIELD
+               WS-TOKEN-2 WS-TOKEN-3
+
+           UNSTRING BIG-IN-REC DELIMITED BY ALL SPACES
+               INTO WS-FIELD-1 WS-TOKEN-2 WS-TOKEN-3
+           END-UNSTRING
+
+           IF WS-TOKEN-3 NOT = SPACES
+      *            Three-token form: NUM1 OP NUM2.
+               MOVE WS-TOKEN-2(1:1) TO WS-OP-FIELD
+               MOVE WS-TOKEN-3 TO WS-FIELD-2
+           ELSE
+               IF WS-TOKEN-2 NOT = SPACES
+      *            Legacy two-token form: plain addition, same as the
+      *            original ACCEPT NUM1 / ACCEPT NUM2 behavior. Token 2
+      *            is the full second operand, not an operator, so it
+      *            is moved to WS-FIELD-2 at its full width -- it never
+      *            passes through the 4-character WS-OP-FIELD.
+                   MOVE WS-TOKEN-2 TO WS-FIELD-2
+                   MOVE "+" TO WS-OP-FIELD
+               ELSE
+                   MOVE 'Y' TO WS-REJECT-SW
+                   MOVE "MALFORMED RECORD" TO WS-REJECT-REASON
+                   IF WS-WORST-RC < 4
+                       MOVE 4 TO WS-WORST-RC
+                   END-IF
+               END-IF
+           END-IF
+
+           IF NOT WS-REJECT
+               IF WS-OP-FIELD(1:1) NOT = '+'
+                  AND WS-OP-FIELD(1:1) NOT = '-'
+                  AND WS-OP-FIELD(1:1) NOT = '*'
+                   MOVE 'Y' TO WS-REJECT-SW
+                   MOVE "UNKNOWN OPERATOR" TO WS-REJECT-REASON
+                   IF WS-WORST-RC < 4
+                       MOVE 4 TO WS-WORST-RC
+                   END-IF
+               END-IF
+           END-IF
+
+           IF NOT WS-REJECT
+               MOVE 'N' TO WS-SIGN-OR-OVFL-SW
+               CALL "BIGINT-CALC" USING WS-FIELD-1 WS-OP-FIELD(1:1)
+                   WS-FIELD-2 RESULT-DISP LS-CALC-RC
+                   WS-SIGN-OR-OVFL-SW
+               END-CALL
+               IF WS-SIGN-OR-OVFL-SW = 'Y'
+                   ADD 1 TO WS-SIGN-OR-OVFL-COUNT
+               END-IF
+               IF LS-CALC-RC NOT = 0
+                   MOVE 'Y' TO WS-REJECT-SW
+                   MOVE "INVALID OR OVERSIZE OPERAND"
+                       TO WS-REJECT-REASON
+                   MOVE 8 TO WS-WORST-RC
+               END-IF
+           END-IF
+
+           IF WS-REJECT
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY "BIGINT-ADD: *** ERROR *** LINE " WS-LINE-NUM
+                   " " FUNCTION TRIM(WS-REJECT-REASON)
+               PERFORM WRITE-REJECT-LINE
+           ELSE
+               ADD 1 TO WS-OK-COUNT
+               PERFORM WRITE-SUCCESS-LINES
+           END-IF
+           PERFORM WRITE-AUDIT-DETAIL.
+
+       WRITE-SUCCESS-LINES.
+           DISPLAY FUNCTION TRIM(RESULT-DISP)
+
+           MOVE SPACES TO BIG-OUT-REC
+           MOVE FUNCTION TRIM(RESULT-DISP) TO BIG-OUT-REC
+           WRITE BIG-OUT-REC
+
+           MOVE WS-LINE-NUM TO WS-LINE-NUM-DISP
+           MOVE SPACES TO BIG-RPT-REC
+           STRING "LINE=" WS-LINE-NUM-DISP
+                  " " FUNCTION TRIM(WS-FIELD-1)
+                  " " WS-OP-FIELD(1:1)
+                  " " FUNCTION TRIM(WS-FIELD-2)
+                  " = " FUNCTION TRIM(RESULT-DISP)
+                  DELIMITED BY SIZE INTO BIG-RPT-REC
+           END-STRING
+           WRITE BIG-RPT-REC.
+
+       WRITE-REJECT-LINE.
+           MOVE SPACES TO BIG-OUT-REC
+           STRING "*** REJECTED ***" DELIMITED BY SIZE
+               INTO BIG-OUT-REC
+           WRITE BIG-OUT-REC
+
+           MOVE WS-LINE-NUM TO WS-LINE-NUM-DISP
+           MOVE SPACES TO BIG-RPT-REC
+           STRING "LINE=" WS-LINE-NUM-DISP
+                  " *** REJECTED *** "
+                  FUNCTION TRIM(WS-REJECT-REASON)
+                  " INPUT=" BIG-IN-REC(1:60)
+                  DELIMITED BY SIZE INTO BIG-RPT-REC
+           END-STRING
+           WRITE BIG-RPT-REC.
+
+      *    One audit detail record per processed line (request 024),
+      *    onto the same shared dataset SUMN already writes to.
+       WRITE-AUDIT-DETAIL.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE 'D' TO AUD-REC-TYPE
+           MOVE "BIGINTAD" TO AUD-PROGRAM-ID
+           MOVE WS-TIMESTAMP(1:8) TO AUD-RUN-DATE
+           MOVE WS-TIMESTAMP(9:6) TO AUD-RUN-TIME
+           MOVE WS-LINE-NUM TO AUD-LINE-NUM
+           MOVE SPACES TO AUD-INPUT-SUMMARY
+           STRING FUNCTION TRIM(WS-FIELD-1) " " WS-OP-FIELD(1:1)
+                  " " FUNCTION TRIM(WS-FIELD-2)
+               DELIMITED BY SIZE INTO AUD-INPUT-SUMMARY
+           END-STRING
+           MOVE SPACES TO AUD-RESULT-SUMMARY
+           IF WS-REJECT
+               MOVE 4 TO AUD-RETURN-CODE
+               STRING "REJECTED:" FUNCTION TRIM(WS-REJECT-REASON)
+                   DELIMITED BY SIZE INTO AUD-RESULT-SUMMARY
+               END-STRING
+           ELSE
+               MOVE 0 TO AUD-RETURN-CODE
+               MOVE FUNCTION TRIM(RESULT-DISP) TO AUD-RESULT-SUMMARY
+           END-IF
+           WRITE AUDIT-RECORD.
+
+       WRITE-CONTROL-TOTALS.
+           MOVE WS-LINE-NUM TO WS-LINE-NUM-DISP
+           MOVE SPACES TO BIG-RPT-REC
+           STRING "TOTAL    LINES=" WS-LINE-NUM-DISP
+                  " OK=" WS-OK-COUNT
+                  " ERRORS=" WS-ERROR-COUNT
+                  " SIGNOROVFL=" WS-SIGN-OR-OVFL-COUNT
+                  DELIMITED BY SIZE INTO BIG-RPT-REC
+           END-STRING
+           WRITE BIG-RPT-REC.
+
+      *    Callable subprogram entry point (request 020). Holds the
+      *    parse-and-dispatch arithmetic core used by PROCESS-ONE-RECORD
+      *    above, so a future driver program can add, subtract, or
+      *    multiply two signed big-integer strings it already has in
+      *    memory without going through BIGIN/BIGOUT at all. The main
+      *    BIGINT-ADD program above is a thin wrapper over this entry
+      *    point for standalone batch jobs -- it still owns the record
+      *    tokenizing, legacy two-token detection, and operator
+      *    validation, since those are inherently tied to BIG-IN-REC.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BIGINT-CALC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    Largest number of decimal digits an operand's magnitude may
+      *    hold (request 019's overflow guard).  An operand whose
+      *    magnitude exceeds this is rejected rather than silently
+      *    truncated.
+       01  WS-MAX-DIGITS           PIC 9(4) VALUE 501.
+
+      *    Set when either operand trips the overflow guard below;
+      *    reset once per call (not once per operand) in CALC-MAIN so
+      *    it reflects the pair, not just whichever operand was parsed
+      *    last.
+       01  WS-OVERFLOW-SW          PIC X VALUE 'N'.
+
+       01  WS-PARSE-FIELD          PIC X(510).
+       01  WS-PARSE-SIGN           PIC X VALUE '+'.
+       01  WS-PARSE-MAG            PIC X(501).
+       01  WS-PARSE-LEN            PIC 9(4).
+       01  WS-PARSE-BAD-SW         PIC X VALUE 'N'.
+           88  WS-PARSE-BAD        VALUE 'Y'.
+       01  WS-TRIM-LEN             PIC 9(4).
+
+       01  SIGN-A                  PIC X VALUE '+'.
+       01  MAG-A                   PIC X(501).
+       01  LEN-A                   PIC 9(4).
+       01  SIGN-B                  PIC X VALUE '+'.
+       01  MAG-B                   PIC X(501).
+       01  LEN-B                   PIC 9(4).
+       01  WS-BAD-A-SW             PIC X VALUE 'N'.
+       01  WS-BAD-B-SW             PIC X VALUE 'N'.
+
+       01  RESULT-SIGN             PIC X VALUE '+'.
+       01  MAG-RESULT              PIC X(1010).
+       01  RESULT-LEN              PIC 9(4).
+
+       01  SUB-BIG-MAG             PIC X(501).
+       01  SUB-BIG-LEN             PIC 9(4).
+       01  SUB-SMALL-MAG           PIC X(501).
+       01  SUB-SMALL-LEN           PIC 9(4).
+
+       01  MAXLEN                  PIC 9(4).
+       01  I                       PIC 9(4).
+       01  J                       PIC S9(4).
+       01  K                       PIC S9(4).
+       01  CARRY                   PIC 9(1) VALUE 0.
+       01  DIGIT1                  PIC 9(1).
+       01  DIGIT2                  PIC 9(1).
+       01  SUM-DIGIT               PIC S9(2).
+       01  SUM-DIGIT-FINAL         PIC 9(1).
+       01  WS-COMPARE-RESULT       PIC S9 VALUE 0.
+
+       01  MULT-DIGIT-TABLE.
+           05  MULT-DIGIT          PIC 9(5) OCCURS 1010 TIMES.
+       01  MULT-POS                PIC 9(4).
+       01  MULT-I                  PIC 9(4).
+       01  MULT-J                  PIC 9(4).
+       01  MULT-PROD               PIC 9(4).
+       01  MULT-CARRY              PIC 9(9).
+       01  MULT-TOTAL              PIC 9(9).
+       01  MULT-DIGIT-A            PIC 9(1).
+       01  MULT-DIGIT-B            PIC 9(1).
+       01  MULT-MAX-POS            PIC 9(4).
+
+       LINKAGE SECTION.
+       01  LS-NUM1                 PIC X(510).
+       01  LS-OP                   PIC X.
+       01  LS-NUM2                 PIC X(510).
+       01  LS-RESULT               PIC X(1011).
+       01  LS-RETURN-CODE          PIC S9(4) COMP-5.
+
+      *    Set to 'Y' when this pair needed the sign-differs
+      *    (subtraction-style) path through DO-SIGNED-ADD or tripped
+      *    the 501-digit overflow guard in PARSE-ONE-OPERAND, so the
+      *    caller can report that count separately from error counts
+      *    (request 018).
+       01  LS-SIGN-OR-OVFL-SW      PIC X.
+
+       PROCEDURE DIVISION USING LS-NUM1 LS-OP LS-NUM2 LS-RESULT
+               LS-RETURN-CODE LS-SIGN-OR-OVFL-SW.
+       CALC-MAIN.
+           MOVE 0 TO LS-RETURN-CODE
+           MOVE SPACES TO LS-RESULT
+           MOVE 'N' TO LS-SIGN-OR-OVFL-SW
+           MOVE 'N' TO WS-OVERFLOW-SW
+
+           MOVE LS-NUM1 TO WS-PARSE-FIELD
+           PERFORM PARSE-ONE-OPERAND
+           MOVE WS-PARSE-BAD-SW TO WS-BAD-A-SW
+           MOVE WS-PARSE-SIGN TO SIGN-A
+           MOVE WS-PARSE-MAG TO MAG-A
+           MOVE WS-PARSE-LEN TO LEN-A
+
+           MOVE LS-NUM2 TO WS-PARSE-FIELD
+           PERFORM PARSE-ONE-OPERAND
+           MOVE WS-PARSE-BAD-SW TO WS-BAD-B-SW
+           MOVE WS-PARSE-SIGN TO SIGN-B
+           MOVE WS-PARSE-MAG TO MAG-B
+           MOVE WS-PARSE-LEN TO LEN-B
+
+           IF WS-OVERFLOW-SW = 'Y'
+               MOVE 'Y' TO LS-SIGN-OR-OVFL-SW
+           END-IF
+
+           IF WS-BAD-A-SW = 'Y' OR WS-BAD-B-SW = 'Y'
+               MOVE 8 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           EVALUATE LS-OP
+               WHEN '+'
+                   PERFORM DO-SIGNED-ADD
+               WHEN '-'
+                   PERFORM DO-SIGNED-SUBTRACT
+               WHEN '*'
+                   PERFORM MULTIPLY-MAGNITUDES
+                   IF SIGN-A NOT = SIGN-B
+                       MOVE '-' TO RESULT-SIGN
+                   ELSE
+                       MOVE '+' TO RESULT-SIGN
+                   END-IF
+                   IF MAG-RESULT(1:RESULT-LEN) = '0'
+                      AND RESULT-LEN = 1
+                       MOVE '+' TO RESULT-SIGN
+                   END-IF
+               WHEN OTHER
+                   MOVE 16 TO LS-RETURN-CODE
+                   GOBACK
+           END-EVALUATE
+
+           IF RESULT-SIGN = '-'
+               STRING '-' MAG-RESULT(1:RESULT-LEN)
+                   DELIMITED BY SIZE INTO LS-RESULT
+           ELSE
+               MOVE MAG-RESULT(1:RESULT-LEN) TO LS-RESULT
+           END-IF
+           GOBACK.
+
+       PARSE-ONE-OPERAND.
+           MOVE SPACES TO WS-PARSE-MAG
+           MOVE '+' TO WS-PARSE-SIGN
+           MOVE 'N' TO WS-PARSE-BAD-SW
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PARSE-FIELD))
+               TO WS-TRIM-LEN
+
+           IF WS-TRIM-LEN = 0
+               MOVE 'Y' TO WS-PARSE-BAD-SW
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-PARSE-FIELD(1:1) = '-' OR WS-PARSE-FIELD(1:1) = '+'
+               IF WS-PARSE-FIELD(1:1) = '-'
+                   MOVE '-' TO WS-PARSE-SIGN
+               END-IF
+               IF WS-TRIM-LEN = 1
+                   MOVE 'Y' TO WS-PARSE-BAD-SW
+                   EXIT PARAGRAPH
+               END-IF
+               COMPUTE WS-PARSE-LEN = WS-TRIM-LEN - 1
+               MOVE WS-PARSE-FIELD(2:WS-PARSE-LEN) TO WS-PARSE-MAG
+           ELSE
+               MOVE WS-TRIM-LEN TO WS-PARSE-LEN
+               MOVE WS-PARSE-FIELD(1:WS-PARSE-LEN) TO WS-PARSE-MAG
+           END-IF
+
+           IF WS-PARSE-LEN > WS-MAX-DIGITS
+               MOVE 'Y' TO WS-PARSE-BAD-SW
+               MOVE 'Y' TO WS-OVERFLOW-SW
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-PARSE-LEN
+               IF WS-PARSE-MAG(I:1) < '0' OR WS-PARSE-MAG(I:1) > '9'
+                   MOVE 'Y' TO WS-PARSE-BAD-SW
+                   EXIT PARAGRAPH
+               END-IF
+           END-PERFORM
+
+           PERFORM STRIP-LEADING-ZEROS-OF-PARSE
+
+           IF WS-PARSE-LEN = 1 AND WS-PARSE-MAG(1:1) = '0'
+               MOVE '+' TO WS-PARSE-SIGN
            END-IF.
-           
-           MOVE SPACES TO RESULT.
-           MOVE 0 TO CARRY.
-           
+
+       STRIP-LEADING-ZEROS-OF-PARSE.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I >= WS-PARSE-LEN
+                      OR WS-PARSE-MAG(I:1) NOT = '0'
+               CONTINUE
+           END-PERFORM
+           IF I > 1
+               COMPUTE J = WS-PARSE-LEN - I + 1
+               MOVE WS-PARSE-MAG(I:J) TO WS-PARSE-MAG
+               MOVE SPACES TO WS-PARSE-MAG(J + 1:)
+               MOVE J TO WS-PARSE-LEN
+           END-IF.
+
+       DO-SIGNED-SUBTRACT.
+           IF SIGN-B = '+'
+               MOVE '-' TO SIGN-B
+           ELSE
+               MOVE '+' TO SIGN-B
+           END-IF
+           PERFORM DO-SIGNED-ADD.
+
+       DO-SIGNED-ADD.
+           IF SIGN-A = SIGN-B
+               PERFORM ADD-MAGNITUDES
+               MOVE SIGN-A TO RESULT-SIGN
+           ELSE
+               MOVE 'Y' TO LS-SIGN-OR-OVFL-SW
+               PERFORM COMPARE-MAGNITUDES
+               EVALUATE WS-COMPARE-RESULT
+                   WHEN 0
+                       MOVE SPACES TO MAG-RESULT
+                       MOVE '0' TO MAG-RESULT(1:1)
+                       MOVE 1 TO RESULT-LEN
+                       MOVE '+' TO RESULT-SIGN
+                   WHEN 1
+                       MOVE MAG-A TO SUB-BIG-MAG
+                       MOVE LEN-A TO SUB-BIG-LEN
+                       MOVE MAG-B TO SUB-SMALL-MAG
+                       MOVE LEN-B TO SUB-SMALL-LEN
+                       PERFORM SUBTRACT-MAGNITUDES
+                       MOVE SIGN-A TO RESULT-SIGN
+                   WHEN -1
+                       MOVE MAG-B TO SUB-BIG-MAG
+                       MOVE LEN-B TO SUB-BIG-LEN
+                       MOVE MAG-A TO SUB-SMALL-MAG
+                       MOVE LEN-A TO SUB-SMALL-LEN
+                       PERFORM SUBTRACT-MAGNITUDES
+                       MOVE SIGN-B TO RESULT-SIGN
+               END-EVALUATE
+           END-IF.
+
+       COMPARE-MAGNITUDES.
+           MOVE 0 TO WS-COMPARE-RESULT
+           IF LEN-A > LEN-B
+               MOVE 1 TO WS-COMPARE-RESULT
+           ELSE
+               IF LEN-A < LEN-B
+                   MOVE -1 TO WS-COMPARE-RESULT
+               ELSE
+                   PERFORM VARYING I FROM 1 BY 1
+                           UNTIL I > LEN-A OR WS-COMPARE-RESULT NOT = 0
+                       IF MAG-A(I:1) > MAG-B(I:1)
+                           MOVE 1 TO WS-COMPARE-RESULT
+                       ELSE
+                           IF MAG-A(I:1) < MAG-B(I:1)
+                               MOVE -1 TO WS-COMPARE-RESULT
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       ADD-MAGNITUDES.
+           MOVE SPACES TO MAG-RESULT
+           MOVE 0 TO CARRY
+           IF LEN-A > LEN-B
+               MOVE LEN-A TO MAXLEN
+           ELSE
+               MOVE LEN-B TO MAXLEN
+           END-IF
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAXLEN + 1
-               COMPUTE J = LEN1 - I + 1
-               COMPUTE K = LEN2 - I + 1
-               
+               COMPUTE J = LEN-A - I + 1
+               COMPUTE K = LEN-B - I + 1
                MOVE 0 TO DIGIT1
                MOVE 0 TO DIGIT2
-               
                IF J > 0
-                   MOVE NUM1(J:1) TO DIGIT1
+                   MOVE MAG-A(J:1) TO DIGIT1
                END-IF
-               
                IF K > 0
-                   MOVE NUM2(K:1) TO DIGIT2
+                   MOVE MAG-B(K:1) TO DIGIT2
                END-IF
-               
                COMPUTE SUM-DIGIT = DIGIT1 + DIGIT2 + CARRY
-               
                IF SUM-DIGIT > 9
-                   COMPUTE CARRY = 1
+                   MOVE 1 TO CARRY
                    COMPUTE SUM-DIGIT = SUM-DIGIT - 10
                ELSE
                    MOVE 0 TO CARRY
                END-IF
-               
+               MOVE SUM-DIGIT TO SUM-DIGIT-FINAL
                COMPUTE J = MAXLEN - I + 2
-               MOVE SUM-DIGIT TO RESULT(J:1)
-           END-PERFORM.
-           
-           MOVE 1 TO START-POS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAXLEN + 1
-               IF RESULT(I:1) NOT = '0' AND RESULT(I:1) NOT = ' '
-                   MOVE I TO START-POS
-                   EXIT PERFORM
+               MOVE SUM-DIGIT-FINAL TO MAG-RESULT(J:1)
+           END-PERFORM
+           COMPUTE RESULT-LEN = MAXLEN + 1
+           PERFORM STRIP-LEADING-ZEROS-RESULT.
+
+       SUBTRACT-MAGNITUDES.
+           MOVE SPACES TO MAG-RESULT
+           MOVE 0 TO CARRY
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SUB-BIG-LEN
+               COMPUTE J = SUB-BIG-LEN - I + 1
+               COMPUTE K = SUB-SMALL-LEN - I + 1
+               MOVE SUB-BIG-MAG(J:1) TO DIGIT1
+               MOVE 0 TO DIGIT2
+               IF K > 0
+                   MOVE SUB-SMALL-MAG(K:1) TO DIGIT2
                END-IF
-           END-PERFORM.
-           
-           DISPLAY RESULT(START-POS:MAXLEN - START-POS + 2).
-           
-           STOP RUN.
+               COMPUTE SUM-DIGIT = DIGIT1 - DIGIT2 - CARRY
+               IF SUM-DIGIT < 0
+                   COMPUTE SUM-DIGIT = SUM-DIGIT + 10
+                   MOVE 1 TO CARRY
+               ELSE
+                   MOVE 0 TO CARRY
+               END-IF
+               MOVE SUM-DIGIT TO SUM-DIGIT-FINAL
+               MOVE SUM-DIGIT-FINAL TO MAG-RESULT(J:1)
+           END-PERFORM
+           MOVE SUB-BIG-LEN TO RESULT-LEN
+           PERFORM STRIP-LEADING-ZEROS-RESULT.
+
+       MULTIPLY-MAGNITUDES.
+           PERFORM VARYING MULT-POS FROM 1 BY 1 UNTIL MULT-POS > 1010
+               MOVE 0 TO MULT-DIGIT(MULT-POS)
+           END-PERFORM
+
+           PERFORM VARYING MULT-I FROM 1 BY 1 UNTIL MULT-I > LEN-A
+               MOVE MAG-A(LEN-A - MULT-I + 1:1) TO MULT-DIGIT-A
+               PERFORM VARYING MULT-J FROM 1 BY 1 UNTIL MULT-J > LEN-B
+                   MOVE MAG-B(LEN-B - MULT-J + 1:1) TO MULT-DIGIT-B
+                   COMPUTE MULT-PROD = MULT-DIGIT-A * MULT-DIGIT-B
+                   COMPUTE MULT-POS = MULT-I + MULT-J - 1
+                   ADD MULT-PROD TO MULT-DIGIT(MULT-POS)
+               END-PERFORM
+           END-PERFORM
+
+           COMPUTE MULT-MAX-POS = LEN-A + LEN-B
+           MOVE 0 TO MULT-CARRY
+           PERFORM VARYING MULT-POS FROM 1 BY 1
+                   UNTIL MULT-POS > MULT-MAX-POS
+               COMPUTE MULT-TOTAL = MULT-DIGIT(MULT-POS) + MULT-CARRY
+               COMPUTE MULT-DIGIT(MULT-POS) =
+                   FUNCTION MOD(MULT-TOTAL, 10)
+               COMPUTE MULT-CARRY = MULT-TOTAL / 10
+           END-PERFORM
+           PERFORM UNTIL MULT-CARRY = 0
+               ADD 1 TO MULT-MAX-POS
+               COMPUTE MULT-DIGIT(MULT-MAX-POS) =
+                   FUNCTION MOD(MULT-CARRY, 10)
+               COMPUTE MULT-CARRY = MULT-CARRY / 10
+           END-PERFORM
+
+           MOVE SPACES TO MAG-RESULT
+           PERFORM VARYING MULT-POS FROM MULT-MAX-POS BY -1
+                   UNTIL MULT-POS < 1
+               COMPUTE J = MULT-MAX-POS - MULT-POS + 1
+               MOVE MULT-DIGIT(MULT-POS) TO SUM-DIGIT-FINAL
+               MOVE SUM-DIGIT-FINAL TO MAG-RESULT(J:1)
+           END-PERFORM
+           MOVE MULT-MAX-POS TO RESULT-LEN
+           PERFORM STRIP-LEADING-ZEROS-RESULT.
+
+       STRIP-LEADING-ZEROS-RESULT.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I >= RESULT-LEN OR MAG-RESULT(I:1) NOT = '0'
+               CONTINUE
+           END-PERFORM
+           IF I > 1
+               COMPUTE J = RESULT-LEN - I + 1
+               MOVE MAG-RESULT(I:J) TO MAG-RESULT
+               MOVE SPACES TO MAG-RESULT(J + 1:)
+               MOVE J TO RESULT-LEN
+           END-IF.
+
+       END PROGRAM BIGINT-CALC.
+       END PROGRAM BIGINT-ADD.
