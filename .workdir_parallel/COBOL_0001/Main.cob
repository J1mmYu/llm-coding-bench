@@ -1,14 +1,262 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUMN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMN-CARDS ASSIGN TO "SUMNIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CARDS-STATUS.
+      *    SUMN-AUDIT is assigned to UTILAUD, not SUMNAUD, so SUMN
+      *    appends to the same shared audit dataset as the other four
+      *    utilities (request 024) rather than a program-private file.
+           SELECT SUMN-AUDIT ASSIGN TO "UTILAUD"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SUMN-CARDS.
+       01  SUMN-CARD-REC           PIC X(80).
+       FD  SUMN-AUDIT.
+      *    Shared run-header/detail/trailer layout (request 021) so the
+      *    audit log is one consistent structure across all five
+      *    utilities instead of SUMN's own hand-rolled STRING format.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       01 N        PIC S9(18) COMP-5.
-       01 S        PIC S9(18) COMP-5.
-       01 OUTSTR   PIC Z(18)9.
+       01  WS-CARDS-STATUS         PIC XX.
+       01  WS-AUDIT-STATUS         PIC XX.
+       01  WS-EOF-SW               PIC X VALUE 'N'.
+           88  WS-EOF              VALUE 'Y'.
+
+       01  WS-CARD-COUNT           PIC 9(9) VALUE 0.
+       01  WS-ERROR-COUNT          PIC 9(9) VALUE 0.
+
+      *    Largest N for which N * (N + 1) still fits the 18-digit
+      *    signed COMP-5 range used for N/S (10**18 - 1).  Anything
+      *    above this would overflow the accumulator.
+       01  MAX-SAFE-N              PIC S9(18) COMP-5 VALUE 999999999.
+
+       01  WS-FIELD-1              PIC X(18).
+       01  WS-FIELD-2              PIC X(18).
+       01  WS-UNSTRING-COUNT       PIC 9(4).
+
+       01  N                       PIC S9(18) COMP-5.
+       01  A-VAL                   PIC S9(18) COMP-5.
+       01  B-VAL                   PIC S9(18) COMP-5.
+       01  A-MINUS-1               PIC S9(18) COMP-5.
+       01  S                       PIC S9(18) COMP-5.
+       01  S-OF-A-MINUS-1          PIC S9(18) COMP-5.
+       01  S-OF-B                  PIC S9(18) COMP-5.
+       01  OUTSTR                  PIC Z(18)9.
+
+       01  WS-TIMESTAMP            PIC X(26).
+       01  WS-AUDIT-A-DISP         PIC -(18)9.
+       01  WS-AUDIT-B-DISP         PIC -(18)9.
+       01  WS-AUDIT-S-DISP         PIC -(18)9.
+
+      *    Passed to the callable SUMN-CALC entry point (request 020).
+       01  LS-MODE                 PIC X.
+       01  LS-A-VAL                PIC S9(18) COMP-5.
+       01  LS-B-VAL                PIC S9(18) COMP-5.
+       01  LS-RESULT               PIC S9(18) COMP-5.
+       01  LS-RETURN-CODE          PIC S9(4) COMP-5.
+
        PROCEDURE DIVISION.
-           ACCEPT N
-           COMPUTE S = (N * (N + 1)) / 2
-           MOVE S TO OUTSTR
-           DISPLAY FUNCTION TRIM(OUTSTR)
+       MAIN-LOGIC.
+           OPEN INPUT SUMN-CARDS
+           IF WS-CARDS-STATUS NOT = "00"
+               DISPLAY "SUMN: UNABLE TO OPEN SUMNIN, STATUS="
+                   WS-CARDS-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN EXTEND SUMN-AUDIT
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT SUMN-AUDIT
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ SUMN-CARDS INTO SUMN-CARD-REC
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM PROCESS-ONE-CARD
+               END-READ
+           END-PERFORM
+
+           CLOSE SUMN-CARDS SUMN-AUDIT
+
+           IF WS-ERROR-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF
            GOBACK.
+
+       PROCESS-ONE-CARD.
+           ADD 1 TO WS-CARD-COUNT
+           MOVE SPACES TO WS-FIELD-1 WS-FIELD-2
+
+           UNSTRING SUMN-CARD-REC DELIMITED BY ALL SPACES
+               INTO WS-FIELD-1 WS-FIELD-2
+               COUNT IN WS-UNSTRING-COUNT
+           END-UNSTRING
+
+           IF WS-FIELD-2 = SPACES
+               PERFORM PROCESS-SINGLE-MODE
+           ELSE
+               PERFORM PROCESS-RANGE-MODE
+           END-IF.
+
+       PROCESS-SINGLE-MODE.
+      *    Mode 1: sum of 1..N (original SUMN behavior), delegated to
+      *    the callable SUMN-CALC entry point so a future driver
+      *    program can get the same answer without going through
+      *    SUMNIN/SUMNAUD at all.
+           MOVE FUNCTION NUMVAL(WS-FIELD-1) TO N
+           MOVE 'S' TO LS-MODE
+           MOVE N TO LS-A-VAL
+           MOVE 0 TO LS-B-VAL
+           CALL "SUMN-CALC" USING LS-MODE LS-A-VAL LS-B-VAL
+               LS-RESULT LS-RETURN-CODE
+           END-CALL
+
+           IF LS-RETURN-CODE NOT = 0
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY "SUMN: *** ERROR *** CARD " WS-CARD-COUNT
+                   " N=" FUNCTION TRIM(WS-FIELD-1)
+                   " WOULD OVERFLOW THE 18-DIGIT ACCUMULATOR"
+               PERFORM WRITE-AUDIT-ERROR
+           ELSE
+               MOVE LS-RESULT TO S
+               MOVE S TO OUTSTR
+               DISPLAY FUNCTION TRIM(OUTSTR)
+               MOVE N TO A-VAL
+               MOVE N TO B-VAL
+               PERFORM WRITE-AUDIT-SUCCESS
+           END-IF.
+
+       PROCESS-RANGE-MODE.
+      *    Mode 2: sum of A..B using S(B) - S(A-1), delegated to the
+      *    same callable SUMN-CALC entry point used by single mode.
+           MOVE FUNCTION NUMVAL(WS-FIELD-1) TO A-VAL
+           MOVE FUNCTION NUMVAL(WS-FIELD-2) TO B-VAL
+           MOVE 'R' TO LS-MODE
+           MOVE A-VAL TO LS-A-VAL
+           MOVE B-VAL TO LS-B-VAL
+           CALL "SUMN-CALC" USING LS-MODE LS-A-VAL LS-B-VAL
+               LS-RESULT LS-RETURN-CODE
+           END-CALL
+
+           IF LS-RETURN-CODE NOT = 0
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY "SUMN: *** ERROR *** CARD " WS-CARD-COUNT
+                   " A=" FUNCTION TRIM(WS-FIELD-1)
+                   " B=" FUNCTION TRIM(WS-FIELD-2)
+                   " IS INVALID OR WOULD OVERFLOW"
+               PERFORM WRITE-AUDIT-ERROR
+           ELSE
+               MOVE LS-RESULT TO S
+               MOVE S TO OUTSTR
+               DISPLAY FUNCTION TRIM(OUTSTR)
+               PERFORM WRITE-AUDIT-SUCCESS
+           END-IF.
+
+       WRITE-AUDIT-SUCCESS.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE A-VAL TO WS-AUDIT-A-DISP
+           MOVE B-VAL TO WS-AUDIT-B-DISP
+           MOVE S TO WS-AUDIT-S-DISP
+           MOVE 'D' TO AUD-REC-TYPE
+           MOVE "SUMN" TO AUD-PROGRAM-ID
+           MOVE WS-TIMESTAMP(1:8) TO AUD-RUN-DATE
+           MOVE WS-TIMESTAMP(9:6) TO AUD-RUN-TIME
+           MOVE WS-CARD-COUNT TO AUD-LINE-NUM
+           MOVE 0 TO AUD-RETURN-CODE
+           MOVE SPACES TO AUD-INPUT-SUMMARY
+           STRING "A=" WS-AUDIT-A-DISP " B=" WS-AUDIT-B-DISP
+               DELIMITED BY SIZE INTO AUD-INPUT-SUMMARY
+           END-STRING
+           MOVE SPACES TO AUD-RESULT-SUMMARY
+           STRING "S=" WS-AUDIT-S-DISP
+               DELIMITED BY SIZE INTO AUD-RESULT-SUMMARY
+           END-STRING
+           WRITE AUDIT-RECORD.
+
+       WRITE-AUDIT-ERROR.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE 'D' TO AUD-REC-TYPE
+           MOVE "SUMN" TO AUD-PROGRAM-ID
+           MOVE WS-TIMESTAMP(1:8) TO AUD-RUN-DATE
+           MOVE WS-TIMESTAMP(9:6) TO AUD-RUN-TIME
+           MOVE WS-CARD-COUNT TO AUD-LINE-NUM
+           MOVE 8 TO AUD-RETURN-CODE
+           MOVE SPACES TO AUD-INPUT-SUMMARY
+           MOVE SUMN-CARD-REC(1:40) TO AUD-INPUT-SUMMARY(1:40)
+           MOVE SPACES TO AUD-RESULT-SUMMARY
+           MOVE "OVERFLOW-OR-INVALID" TO AUD-RESULT-SUMMARY
+           WRITE AUDIT-RECORD.
+
+      *    Callable subprogram entry point (request 020). Holds the
+      *    same triangular-number math as PROCESS-SINGLE-MODE and
+      *    PROCESS-RANGE-MODE above, so a driver program can CALL
+      *    "SUMN-CALC" directly for one N or one A/B pair without
+      *    going through SUMNIN/SUMNAUD at all. The main SUMN program
+      *    above is a thin wrapper over this entry point for standalone
+      *    batch jobs.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMN-CALC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    Same overflow threshold as the containing program.
+       01  MAX-SAFE-N              PIC S9(18) COMP-5 VALUE 999999999.
+       01  A-MINUS-1               PIC S9(18) COMP-5.
+       01  S-OF-A-MINUS-1          PIC S9(18) COMP-5.
+       01  S-OF-B                  PIC S9(18) COMP-5.
+
+       LINKAGE SECTION.
+       01  LS-MODE                 PIC X.
+           88  LS-MODE-SINGLE      VALUE 'S'.
+           88  LS-MODE-RANGE       VALUE 'R'.
+       01  LS-A-VAL                PIC S9(18) COMP-5.
+       01  LS-B-VAL                PIC S9(18) COMP-5.
+       01  LS-RESULT               PIC S9(18) COMP-5.
+       01  LS-RETURN-CODE          PIC S9(4) COMP-5.
+
+       PROCEDURE DIVISION USING LS-MODE LS-A-VAL LS-B-VAL
+               LS-RESULT LS-RETURN-CODE.
+       CALC-MAIN.
+           MOVE 0 TO LS-RETURN-CODE
+           MOVE 0 TO LS-RESULT
+
+           EVALUATE TRUE
+               WHEN LS-MODE-SINGLE
+                   IF LS-A-VAL > MAX-SAFE-N OR LS-A-VAL < 0
+                       MOVE 8 TO LS-RETURN-CODE
+                   ELSE
+                       COMPUTE LS-RESULT =
+                           (LS-A-VAL * (LS-A-VAL + 1)) / 2
+                   END-IF
+               WHEN LS-MODE-RANGE
+                   IF LS-B-VAL > MAX-SAFE-N OR LS-A-VAL > MAX-SAFE-N
+                      OR LS-A-VAL < 0 OR LS-B-VAL < LS-A-VAL
+                       MOVE 8 TO LS-RETURN-CODE
+                   ELSE
+                       COMPUTE S-OF-B =
+                           (LS-B-VAL * (LS-B-VAL + 1)) / 2
+                       IF LS-A-VAL > 0
+                           COMPUTE A-MINUS-1 = LS-A-VAL - 1
+                           COMPUTE S-OF-A-MINUS-1 =
+                               (A-MINUS-1 * (A-MINUS-1 + 1)) / 2
+                       ELSE
+                           MOVE 0 TO S-OF-A-MINUS-1
+                       END-IF
+                       COMPUTE LS-RESULT = S-OF-B - S-OF-A-MINUS-1
+                   END-IF
+               WHEN OTHER
+                   MOVE 16 TO LS-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+       END PROGRAM SUMN-CALC.
        END PROGRAM SUMN.
